@@ -1,35 +1,169 @@
-      *JOSE JUAN REYES ZU�IGA
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.DESPLIEG.
-       AUTHOR.ZU�IGA.
-       DATE-WRITTEN.14-08-00.
-       DATE-COMPILED.14-08-00.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.IBM.
-       OBJECT-COMPUTER.IBM.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 VARS.
-	   03 X PIC 999.
-	   03 Y PIC 999.
-	   03 Z PIC 99.
-	   03 CONT PIC 99.
-       01 OPC PIC X.
-       PROCEDURE DIVISION.
-       000-INICIO.
-	   DISPLAY ERASE.
-	   MOVE 10 TO CONT.
-	   PERFORM 100-DESPLIEGA UNTIL Z>40
-	   STOP RUN.
-
-       100-DESPLIEGA.
-	   DISPLAY Z LINE Y COL X.
-	   ADD 1 TO Z.
-	   ADD 1 TO Y.
-	   IF Z=CONT
-	   THEN
-	     ADD 10 TO CONT
-	     ADD 4 TO X
-	     MOVE ZEROS TO Y
-	   END-IF
+      *JOSE JUAN REYES ZU�IGA
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.DESPLIEG.
+       AUTHOR.ZU�IGA.
+       DATE-WRITTEN.14-08-00.
+       DATE-COMPILED.14-08-00.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.IBM.
+       OBJECT-COMPUTER.IBM.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT EMPMAST ASSIGN TO "EMPMAST"
+	       ORGANIZATION IS INDEXED
+	       ACCESS MODE IS SEQUENTIAL
+	       RECORD KEY IS EMP-REC-ID
+	       FILE STATUS IS EMPMAST-STATUS.
+	   SELECT YTDACUM ASSIGN TO "BSORT3.YTD"
+	       FILE STATUS IS YTD-STATUS.
+	   SELECT DEPTOS ASSIGN TO "DEPTOS"
+	       FILE STATUS IS DEPTOS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPMAST.
+       01 REG-EMPMAST.
+	   03 EMP-REC-ID PIC X(8).
+	   03 EMP-REC-NOMBRE PIC X(30).
+	   03 EMP-REC-DEPTO PIC X(15).
+	   03 EMP-REC-FECHA-ALTA PIC 9(6).
+	   03 EMP-REC-DIRECCION PIC X(30).
+       FD YTDACUM.
+       01 REG-YTD.
+	   03 YTD-TABLA OCCURS 20 TIMES.
+	       05 YTD-DEPTO PIC X(15).
+	       05 YTD-TOTAL PIC 9(09).
+       FD DEPTOS.
+       01 REG-DEPTO PIC X(15).
+       WORKING-STORAGE SECTION.
+       01 EMPMAST-STATUS PIC XX.
+       01 YTD-STATUS PIC XX.
+       01 DEPTOS-STATUS PIC XX.
+       01 I PIC 99.
+       01 VARS.
+	   03 X PIC 999.
+	   03 Y PIC 999.
+	   03 Z PIC 99.
+	   03 CONT PIC 99.
+       01 OPC PIC X VALUE SPACES.
+       01 NUM-DEPTOS      PIC 99 VALUE ZEROS.
+       01 TABLA-DEPTOS.
+	   03 TD-ENTRADA OCCURS 20 TIMES.
+	       05 TD-DEPTO PIC X(15).
+	       05 CNT-DEPTO PIC 999.
+       01 CNT-TOTAL       PIC 999 VALUE ZEROS.
+       01 TOTAL-NOMINA    PIC 9(10) VALUE ZEROS.
+       01 TOTAL-NOMINA-ED PIC $(10)9.
+       01 W-HORA PIC 9(6).
+       01 LINHORA.
+	   03 HH PIC 99.
+	   03 FILLER PIC X VALUE ":".
+	   03 MI PIC 99.
+	   03 FILLER PIC X VALUE ":".
+	   03 SS PIC 99.
+       01 DEPTOS-MOSTRADOS PIC 99 VALUE ZEROS.
+       01 ROW-DASH  PIC 99.
+       01 ROW-AT    PIC 9(4).
+       01 LABEL-DEPTO-DASH.
+	   03 FILLER PIC X(10) VALUE "PLANTILLA ".
+	   03 NOMBRE-DASH PIC X(15).
+	   03 FILLER PIC X VALUE ":".
+       PROCEDURE DIVISION.
+       000-INICIO.
+	   PERFORM 205-CARGA-DEPTOS
+	   PERFORM 100-DESPLIEGA UNTIL OPC = "S" OR "s"
+	   GOBACK.
+
+       205-CARGA-DEPTOS.
+	   MOVE ZEROS TO NUM-DEPTOS
+	   OPEN INPUT DEPTOS
+	   IF DEPTOS-STATUS = "00"
+	       PERFORM UNTIL DEPTOS-STATUS = "10" OR NUM-DEPTOS = 20
+		   READ DEPTOS
+		       AT END
+			   MOVE "10" TO DEPTOS-STATUS
+		       NOT AT END
+			   ADD 1 TO NUM-DEPTOS
+			   MOVE REG-DEPTO TO TD-DEPTO(NUM-DEPTOS)
+		   END-READ
+	       END-PERFORM
+	       CLOSE DEPTOS
+	   END-IF
+	   IF NUM-DEPTOS > 5
+	       MOVE 5 TO DEPTOS-MOSTRADOS
+	   ELSE
+	       MOVE NUM-DEPTOS TO DEPTOS-MOSTRADOS
+	   END-IF.
+
+       100-DESPLIEGA.
+	   PERFORM 200-CALCULA-HEADCOUNT
+	   PERFORM 210-CALCULA-NOMINA
+	   DISPLAY ERASE.
+	   DISPLAY "DASHBOARD DE OPERACION" AT 0510.
+	   ACCEPT W-HORA FROM TIME.
+	   MOVE W-HORA(1:2) TO HH
+	   MOVE W-HORA(3:2) TO MI
+	   MOVE W-HORA(5:2) TO SS
+	   DISPLAY "HORA:" AT 0710.
+	   DISPLAY LINHORA AT 0716.
+	   PERFORM VARYING I FROM 1 BY 1 UNTIL I > DEPTOS-MOSTRADOS
+	       COMPUTE ROW-DASH = 9 + 2 * (I - 1)
+	       MOVE TD-DEPTO(I) TO NOMBRE-DASH
+	       COMPUTE ROW-AT = ROW-DASH * 100 + 10
+	       DISPLAY LABEL-DEPTO-DASH AT ROW-AT
+	       COMPUTE ROW-AT = ROW-DASH * 100 + 34
+	       DISPLAY CNT-DEPTO(I) AT ROW-AT
+	   END-PERFORM
+	   COMPUTE ROW-DASH = 9 + 2 * DEPTOS-MOSTRADOS
+	   COMPUTE ROW-AT = ROW-DASH * 100 + 10
+	   DISPLAY "TOTAL DE EMPLEADOS    :" AT ROW-AT
+	   COMPUTE ROW-AT = ROW-DASH * 100 + 34
+	   DISPLAY CNT-TOTAL AT ROW-AT
+	   ADD 2 TO ROW-DASH
+	   COMPUTE ROW-AT = ROW-DASH * 100 + 10
+	   DISPLAY "NOMINA ACUMULADA (YTD):" AT ROW-AT
+	   COMPUTE ROW-AT = ROW-DASH * 100 + 34
+	   DISPLAY TOTAL-NOMINA-ED AT ROW-AT
+	   ADD 3 TO ROW-DASH
+	   COMPUTE ROW-AT = ROW-DASH * 100 + 10
+	   DISPLAY "ENTER=REFRESCAR  S=SALIR" AT ROW-AT
+	   COMPUTE ROW-AT = ROW-DASH * 100 + 35
+	   ACCEPT OPC AT ROW-AT.
+
+       200-CALCULA-HEADCOUNT.
+	   PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-DEPTOS
+	       MOVE ZEROS TO CNT-DEPTO(I)
+	   END-PERFORM
+	   MOVE ZEROS TO CNT-TOTAL
+	   OPEN INPUT EMPMAST
+	   IF EMPMAST-STATUS = "00"
+	       PERFORM UNTIL EMPMAST-STATUS = "10"
+		   READ EMPMAST
+		       AT END
+			   MOVE "10" TO EMPMAST-STATUS
+		       NOT AT END
+			   ADD 1 TO CNT-TOTAL
+			   PERFORM VARYING I FROM 1 BY 1
+				   UNTIL I > NUM-DEPTOS
+			       IF TD-DEPTO(I) = EMP-REC-DEPTO
+				   ADD 1 TO CNT-DEPTO(I)
+			       END-IF
+			   END-PERFORM
+		   END-READ
+	       END-PERFORM
+	       CLOSE EMPMAST
+	   END-IF.
+
+       210-CALCULA-NOMINA.
+	   MOVE ZEROS TO TOTAL-NOMINA
+	   OPEN INPUT YTDACUM
+	   IF YTD-STATUS = "00"
+	       READ YTDACUM
+	       IF YTD-STATUS = "00"
+		   PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-DEPTOS
+		       ADD YTD-TOTAL(I) TO TOTAL-NOMINA
+		   END-PERFORM
+	       END-IF
+	       CLOSE YTDACUM
+	   END-IF
+	   MOVE TOTAL-NOMINA TO TOTAL-NOMINA-ED.
