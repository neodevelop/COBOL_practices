@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.MAINMENU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.IBM.
+       OBJECT-COMPUTER.IBM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 OPC1 PIC 9 VALUE ZEROS.
+       01 OPC2 PIC X VALUE SPACES.
+       01 MM-EMP-ID PIC X(8) VALUE SPACES.
+       PROCEDURE DIVISION.
+       000-INICIO.
+           PERFORM 100-PROCESO UNTIL OPC2 = "N" OR "n"
+           STOP RUN.
+
+       100-PROCESO.
+           DISPLAY ERASE.
+           DISPLAY "MENU PRINCIPAL" AT 0510.
+           DISPLAY "1.REPORTE DE NOMINA POR DEPARTAMENTO" AT 0710.
+           DISPLAY "2.REPORTE DE DOCTORES" AT 0910.
+           DISPLAY "3.CALCULADORA" AT 1110.
+           DISPLAY "4.MANTENIMIENTO DE EMPLEADOS" AT 1310.
+           DISPLAY "ELIJA SU OPCION:" AT 1610.
+           ACCEPT OPC1 AT 1710.
+           EVALUATE OPC1
+               WHEN 1
+                   CALL "BSORT3"
+               WHEN 2
+                   CALL "REPWRITE"
+               WHEN 3
+                   CALL "OPERARIF"
+               WHEN 4
+                   DISPLAY ERASE
+                   DISPLAY "ID DE EMPLEADO:" AT 0510
+                   ACCEPT MM-EMP-ID AT 0526
+                   CALL "EMP" USING MM-EMP-ID
+               WHEN OTHER
+                   DISPLAY ERASE
+                   DISPLAY "ERROR VERIFIQUE SU OPCION" AT 3010
+           END-EVALUATE
+
+           DISPLAY "DESEA REGRESAR AL MENU S/N" AT 3110.
+           ACCEPT OPC2 AT 3210.
