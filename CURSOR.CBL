@@ -1,6 +1,9 @@
       $set noosvs mf novsc2
 
        IDENTIFICATION DIVISION.
+       program-id. CURSOR.
+       environment division.
+       configuration section.
        special-names.
 	 crt status is key-status.
        data division.
@@ -32,7 +35,11 @@
        01 espera pic x.
        procedure division.
 	   display erase
-	   display "a" at 0505
+	   display "MENU PRINCIPAL" at 0305
+	   display "1. NOMINA (BSORT3)" at 0405
+	   display "2. REPORTE (REPWRITE)" at 0505
+	   display "3. CALCULADORA (OPERARIF)" at 0605
+	   display "4. EMPLEADOS (TECLAS)" at 0705
 	   move 1 to usage-parameter
 	   call x"af" using use-mouse-function usage-parameter
 	   move 3 to adis-key-setting
@@ -47,8 +54,19 @@
 	       display mouse-x-position at line 3 column 22
 	       display "mouse-y-position is " at line 4 column 1
 	       display mouse-y-position at line 4 column 22
-	       if mouse-x-position = 4 and mouse-y-position = 4
-		  call "LLAMADA"
+	       if mouse-x-position >= 1 and mouse-x-position <= 25
+		  evaluate mouse-y-position
+		      when 4
+			 call "BSORT3"
+		      when 5
+			 call "REPWRITE"
+		      when 6
+			 call "OPERARIF"
+		      when 7
+			 call "TECLAS"
+		      when other
+			 continue
+		  end-evaluate
 	       end-if
 	   else
 	       display "no pase por aqui".
