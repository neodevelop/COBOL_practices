@@ -1,7 +1,48 @@
+       identification division.
+       program-id. teclas.
+       environment division.
+       configuration section.
        special-names.
 	   crt status is key-status.
+       input-output section.
+       file-control.
+	   select emplist assign to "EMPLIST"
+	       file status is emp-status.
+       data division.
+       file section.
+       fd emplist.
+       01 reg-emplist.
+	   03 el-id pic x(8).
+	   03 el-nombre pic x(9).
        working-storage section.
+       01 emp-status pic xx.
+       01 w-eof-emp pic 9 value zeros.
+       01 w-num-emp pic 9 value zeros.
+       01 emp-table.
+	   03 emp-entry occurs 4 times indexed by emp-idx.
+	       05 emp-id pic x(8) value spaces.
+	       05 emp-nombre pic x(9) value spaces.
+       01 emp-defaults.
+	   03 filler pic x(8) value "00000001".
+	   03 filler pic x(9) value "PATY".
+	   03 filler pic x(8) value "00000002".
+	   03 filler pic x(9) value "SELENE".
+	   03 filler pic x(8) value "00000003".
+	   03 filler pic x(9) value "ESPERANZA".
+	   03 filler pic x(8) value "00000004".
+	   03 filler pic x(9) value "JUANA".
+       01 emp-defaults-r redefines emp-defaults.
+	   03 emp-default-entry occurs 4 times.
+	       05 emp-default-id pic x(8).
+	       05 emp-default-nombre pic x(9).
        01 set-bit-pairs 	      pic 9(02) comp-x value 1.
+       01 use-mouse-function	      pic 9(02) comp-x value 64.
+       01 usage-parameter	      pic 9(02) comp-x.
+       01 get-mouse-details	      pic 9(02) comp-x value 67.
+       01 mouse-details.
+	    03 mouse-x-position       pic 9(04) comp-x.
+	    03 mouse-y-position       pic 9(04) comp-x.
+	    03 mouse-status	      pic 9(04) comp-x.
        01 adis-key-control.
 	    03 adis-key-setting       pic 9(02) comp-x.
 	    03 filler		      pic x value "2".
@@ -15,18 +56,27 @@
        01 espera		pic x.
        01 X			PIC 99 VALUE ZEROS.
        01 Y			PIC 99 VALUE ZEROS.
+       01 w-emp-id-num		pic 9(05) value zeros.
+       01 w-emp-id		pic x(8) value spaces.
        procedure division.
 	   display erase
 	   display "hola" AT 0305
 	   MOVE 04 TO X
-	   display "PATY" AT 0405 with background-color is 6
-	   DISPLAY "SELENE" AT 0505 with background-color is 0
-	   DISPLAY "ESPERANZA" AT 0605 with background-color is 0
-	   DISPLAY "JUANA    " AT 0705 with background-color is 0
+	   PERFORM 700-CARGA-EMPLEADOS
+	   display emp-nombre(1) AT 0405 with background-color 6
+	   DISPLAY emp-nombre(2) AT 0505 with background-color 0
+	   DISPLAY emp-nombre(3) AT 0605 with background-color 0
+	   DISPLAY emp-nombre(4) AT 0705 with background-color 0
+	   move 1 to usage-parameter
+	   call x"af" using use-mouse-function usage-parameter
 	   move 3 to adis-key-setting
 	   move 5 to first-adis-key
 	   move 2 to number-of-adis-keys
 	   call x"af" using set-bit-pairs adis-key-control
+	   move 3 to adis-key-setting
+	   move 27 to first-adis-key
+	   move 2 to number-of-adis-keys
+	   call x"af" using set-bit-pairs adis-key-control
 	   PERFORM UNTIL key-type = 0 and key-code-1 = 48
 	   accept data-item at 0101 with NO-ECHO
 	   if key-type = "2"
@@ -38,24 +88,24 @@
 	       END-IF
 	       display x at 2050
 	       if x = 4
-		 display "PATY" at 0405 with background-color is 6
-		 display "SELENE" at 0505 with background-color is 0
+		 display emp-nombre(1) at 0405 with background-color 6
+		 display emp-nombre(2) at 0505 with background-color 0
 	       else
 		 if x = 5
-		  display "SELENE" at 0505 with background-color is 6
-		  display "ESPERANZA" at 0605 WITH BACKGROUND-COLOR IS 0
+		  display emp-nombre(2) at 0505 with background-color 6
+		  display emp-nombre(3) at 0605 with background-color 0
 		 else
 		   if x = 6
-		      display "ESPERANZA"  at 0605
-				WITH BACKGROUND-COLOR IS 6
-		      display "JUANA" AT 0705
-				WITH BACKGROUND-COLOR IS 0
+		      display emp-nombre(3) at 0605
+			  with background-color 6
+		      display emp-nombre(4) at 0705
+			  with background-color 0
 		   else
 		      if x=7
-			display "PATY"	at 0405
-			    WITH BACKGROUND-COLOR 0
-			display "JUANA" at 0705
-			  with BACKGROUND-COLOR 6
+			display emp-nombre(1) at 0405
+			    with background-color 0
+			display emp-nombre(4) at 0705
+			  with background-color 6
 		      end-if
 			   end-if
 			 end-if
@@ -67,30 +117,74 @@
 	       END-IF
 	       display x at 2050
 	       if x = 4
-		 display "PATY" at 0405 with background-color is 6
-		 display "JUANA" at 0705 with background-color is 0
+		 display emp-nombre(1) at 0405 with background-color 6
+		 display emp-nombre(4) at 0705 with background-color 0
 	       else
 		 if x = 5
-		  display "SELENE" at 0505 with background-color is 6
-		  display "PATY" at 0405 WITH BACKGROUND-COLOR IS 0
+		  display emp-nombre(2) at 0505 with background-color 6
+		  display emp-nombre(1) at 0405 with background-color 0
 		 else
 		   if x = 6
-		      display "SELENE"	 at 0505
-				WITH BACKGROUND-COLOR IS 0
-		      display "ESPERANZA" AT 0605
-				WITH BACKGROUND-COLOR IS 6
+		      display emp-nombre(2) at 0505
+			  with background-color 0
+		      display emp-nombre(3) at 0605
+			  with background-color 6
 		   else
 		      if x=7
-			display "ESPERANZA"  at 0605
-			    WITH BACKGROUND-COLOR 0
-			display "JUANA" at 0705
-			  with BACKGROUND-COLOR 6
+			display emp-nombre(3) at 0605
+			    with background-color 0
+			display emp-nombre(4) at 0705
+			  with background-color 6
 		      end-if
 			   end-if
 			 end-if
 		      end-if
 		  when 48
 		      display "tecleaste enter"
+		  when 27
+		      call x"af" using get-mouse-details mouse-details
+		      if mouse-y-position >= 4 and mouse-y-position <= 7
+			  move mouse-y-position to X
+			  display x at 2050
+			  evaluate x
+			      when 4
+				 display emp-nombre(1) at 0405
+				     with background-color 6
+				 display emp-nombre(2) at 0505
+				     with background-color 0
+				 display emp-nombre(3) at 0605
+				     with background-color 0
+				 display emp-nombre(4) at 0705
+				     with background-color 0
+			      when 5
+				 display emp-nombre(1) at 0405
+				     with background-color 0
+				 display emp-nombre(2) at 0505
+				     with background-color 6
+				 display emp-nombre(3) at 0605
+				     with background-color 0
+				 display emp-nombre(4) at 0705
+				     with background-color 0
+			      when 6
+				 display emp-nombre(1) at 0405
+				     with background-color 0
+				 display emp-nombre(2) at 0505
+				     with background-color 0
+				 display emp-nombre(3) at 0605
+				     with background-color 6
+				 display emp-nombre(4) at 0705
+				     with background-color 0
+			      when 7
+				 display emp-nombre(1) at 0405
+				     with background-color 0
+				 display emp-nombre(2) at 0505
+				     with background-color 0
+				 display emp-nombre(3) at 0605
+				     with background-color 0
+				 display emp-nombre(4) at 0705
+				     with background-color 6
+			  end-evaluate
+		      end-if
 		  when other
 		      display key-code-1
 		      display "ninguna2"
@@ -100,21 +194,91 @@
 		    if key-code-1 = 48
 			display "tecleaste enter"
 			IF X = 4
-			   DISPLAY "TECLEASTE EN PATY " AT 2010
+			   DISPLAY "TECLEASTE EN " AT 2010
+			   DISPLAY emp-nombre(1) AT 2023
 			ELSE
 			   IF X = 5
-			      DISPLAY "TECLEASTE EN SELENE" AT 2010
+			      DISPLAY "TECLEASTE EN " AT 2010
+			      DISPLAY emp-nombre(2) AT 2023
 			   ELSE
 			      IF X = 6
-			       DISPLAY "TECLEASTE EN ESPERANZA" AT 2010
+			       DISPLAY "TECLEASTE EN " AT 2010
+			       DISPLAY emp-nombre(3) AT 2023
 			      ELSE
-				DISPLAY "TECLEASTE EN JUANA" AT 2010
+				DISPLAY "TECLEASTE EN " AT 2010
+				DISPLAY emp-nombre(4) AT 2023
 			      END-IF
 			   END-IF
 			END-IF
+			COMPUTE w-emp-id-num = X - 3
+			MOVE emp-id(w-emp-id-num) TO w-emp-id
+			CALL "EMP" USING w-emp-id
+			display erase
+			evaluate x
+			    when 4
+				display emp-nombre(1) at 0405
+				    with background-color 6
+				display emp-nombre(2) at 0505
+				    with background-color 0
+				display emp-nombre(3) at 0605
+				    with background-color 0
+				display emp-nombre(4) at 0705
+				    with background-color 0
+			    when 5
+				display emp-nombre(1) at 0405
+				    with background-color 0
+				display emp-nombre(2) at 0505
+				    with background-color 6
+				display emp-nombre(3) at 0605
+				    with background-color 0
+				display emp-nombre(4) at 0705
+				    with background-color 0
+			    when 6
+				display emp-nombre(1) at 0405
+				    with background-color 0
+				display emp-nombre(2) at 0505
+				    with background-color 0
+				display emp-nombre(3) at 0605
+				    with background-color 6
+				display emp-nombre(4) at 0705
+				    with background-color 0
+			    when 7
+				display emp-nombre(1) at 0405
+				    with background-color 0
+				display emp-nombre(2) at 0505
+				    with background-color 0
+				display emp-nombre(3) at 0605
+				    with background-color 0
+				display emp-nombre(4) at 0705
+				    with background-color 6
+			end-evaluate
 		    end-if
 	       end-if
 	     end-if
 	   end-perform
 	   ACCEPT ESPERA
-	   stop run.
+	   goback.
+
+       700-CARGA-EMPLEADOS.
+	   MOVE emp-defaults-r TO emp-table
+	   MOVE ZEROS TO w-num-emp
+	   OPEN INPUT emplist
+	   IF emp-status = "00"
+	       PERFORM UNTIL w-eof-emp = 1 OR w-num-emp = 4
+		   READ emplist
+		       AT END MOVE 1 TO w-eof-emp
+		       NOT AT END
+			   ADD 1 TO w-num-emp
+			   MOVE el-id     TO emp-id(w-num-emp)
+			   MOVE el-nombre TO emp-nombre(w-num-emp)
+		   END-READ
+	       END-PERFORM
+		   PERFORM VARYING emp-idx FROM 1 BY 1
+			   UNTIL emp-idx > 4
+		       IF emp-idx > w-num-emp
+			   MOVE SPACES TO emp-id(emp-idx)
+			   MOVE SPACES TO emp-nombre(emp-idx)
+		       END-IF
+		   END-PERFORM
+	       CLOSE emplist
+	   END-IF.
