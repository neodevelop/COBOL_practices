@@ -0,0 +1,21 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEDUCCION.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM.
+       OBJECT-COMPUTER. IBM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 PCT-ISR  PIC 999V99 VALUE 016.00.
+       01 PCT-IMSS PIC 999V99 VALUE 002.50.
+       LINKAGE SECTION.
+       01 LK-SUELDO    PIC 9(07).
+       01 LK-IMPUESTO  PIC 9(07).
+       01 LK-IMSS      PIC 9(07).
+       01 LK-NETO      PIC 9(07).
+       PROCEDURE DIVISION USING LK-SUELDO LK-IMPUESTO LK-IMSS LK-NETO.
+       000-CALCULA.
+           COMPUTE LK-IMPUESTO ROUNDED = LK-SUELDO * PCT-ISR / 100
+           COMPUTE LK-IMSS ROUNDED = LK-SUELDO * PCT-IMSS / 100
+           COMPUTE LK-NETO = LK-SUELDO - LK-IMPUESTO - LK-IMSS
+           GOBACK.
