@@ -1,10 +1,165 @@
-       IDENTIFICATION DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       COPY "C:\COBOL\BIN\EMP.wks".
-       SCREEN SECTION.
-       COPY "C:\COBOL\BIN\EMP.ss".
-       PROCEDURE DIVISION.
-           DISPLAY G-EMP.
-           ACCEPT G-EMP.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT EMPMAST ASSIGN TO "EMPMAST"
+	       ORGANIZATION IS INDEXED
+	       ACCESS MODE IS DYNAMIC
+	       RECORD KEY IS EMP-REC-ID
+	       FILE STATUS IS EMPMAST-STATUS.
+	   SELECT RUNLOG ASSIGN TO "RUNLOG"
+	       FILE STATUS IS RUNLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPMAST.
+       01 REG-EMPMAST.
+	   03 EMP-REC-ID PIC X(8).
+	   03 EMP-REC-NOMBRE PIC X(30).
+	   03 EMP-REC-DEPTO PIC X(15).
+	   03 EMP-REC-FECHA-ALTA PIC 9(6).
+	   03 EMP-REC-DIRECCION PIC X(30).
+       FD RUNLOG.
+       COPY "RUNLOG.wks".
+       WORKING-STORAGE SECTION.
+       COPY "EMP.wks".
+       01 EMPMAST-STATUS PIC XX.
+       01 RUNLOG-STATUS PIC XX.
+       01 W-ESCRITOS PIC 9 VALUE ZEROS.
+       01 W-ACCION PIC X VALUE SPACES.
+       01 W-CAMPOS-VALIDOS PIC X VALUE "N".
+       01 W-MSG-ERROR PIC X(40) VALUE SPACES.
+       01 W-MES PIC 99 VALUE ZEROS.
+       01 W-DIA PIC 99 VALUE ZEROS.
+       LINKAGE SECTION.
+       01 LK-EMP-ID PIC X(8).
+       SCREEN SECTION.
+       COPY "EMP.ss".
+       PROCEDURE DIVISION USING LK-EMP-ID.
+       000-INICIO.
+	   MOVE ZEROS TO W-ESCRITOS
+	   MOVE LK-EMP-ID TO EMP-ID
+	   OPEN I-O EMPMAST
+	   IF EMPMAST-STATUS = "35"
+	       OPEN OUTPUT EMPMAST
+	       CLOSE EMPMAST
+	       OPEN I-O EMPMAST
+	   END-IF
+	   PERFORM 200-BUSCA-EMPLEADO.
+
+       100-MUESTRA.
+	   MOVE "N" TO W-CAMPOS-VALIDOS
+	   PERFORM UNTIL W-CAMPOS-VALIDOS = "S"
+	       DISPLAY PANT-EMP
+	       ACCEPT PANT-EMP
+	       PERFORM 150-VALIDA-CAMPOS
+	       IF W-CAMPOS-VALIDOS NOT = "S"
+		   DISPLAY W-MSG-ERROR AT 1405
+	       END-IF
+	   END-PERFORM
+	   DISPLAY "A-ALTA C-CAMBIO B-BAJA (ENTER=SALIR):" AT 1305
+	   ACCEPT W-ACCION AT 1344
+	   EVALUATE W-ACCION
+	       WHEN "A" WHEN "a"
+		   PERFORM 300-ALTA
+	       WHEN "C" WHEN "c"
+		   PERFORM 310-CAMBIO
+	       WHEN "B" WHEN "b"
+		   PERFORM 320-BAJA
+	       WHEN OTHER
+		   CONTINUE
+	   END-EVALUATE
+	   PERFORM 400-ESCRIBE-RUNLOG
+	   CLOSE EMPMAST
+	   GOBACK.
+
+       150-VALIDA-CAMPOS.
+	   MOVE "S" TO W-CAMPOS-VALIDOS
+	   MOVE SPACES TO W-MSG-ERROR
+	   IF EMP-NOMBRE = SPACES
+	       MOVE "N" TO W-CAMPOS-VALIDOS
+	       MOVE "ERROR: EL NOMBRE NO PUEDE QUEDAR EN BLANCO"
+		   TO W-MSG-ERROR
+	   END-IF
+	   IF W-CAMPOS-VALIDOS = "S" AND EMP-DEPTO = SPACES
+	       MOVE "N" TO W-CAMPOS-VALIDOS
+	       MOVE "ERROR: EL DEPARTAMENTO NO PUEDE QUEDAR EN BLANCO"
+		   TO W-MSG-ERROR
+	   END-IF
+	   IF W-CAMPOS-VALIDOS = "S"
+	       MOVE EMP-FECHA-ALTA(3:2) TO W-MES
+	       IF W-MES < 1 OR W-MES > 12
+		   MOVE "N" TO W-CAMPOS-VALIDOS
+		   MOVE "ERROR: MES DE ALTA FUERA DE RANGO (01-12)"
+		       TO W-MSG-ERROR
+	       END-IF
+	   END-IF
+	   IF W-CAMPOS-VALIDOS = "S"
+	       MOVE EMP-FECHA-ALTA(5:2) TO W-DIA
+	       IF W-DIA < 1 OR W-DIA > 31
+		   MOVE "N" TO W-CAMPOS-VALIDOS
+		   MOVE "ERROR: DIA DE ALTA FUERA DE RANGO (01-31)"
+		       TO W-MSG-ERROR
+	       END-IF
+	   END-IF.
+
+       200-BUSCA-EMPLEADO.
+	   MOVE EMP-ID TO EMP-REC-ID
+	   READ EMPMAST
+	       INVALID KEY
+		   MOVE SPACES TO EMP-NOMBRE EMP-DEPTO EMP-DIRECCION
+		   MOVE ZEROS TO EMP-FECHA-ALTA
+	       NOT INVALID KEY
+		   MOVE EMP-REC-NOMBRE TO EMP-NOMBRE
+		   MOVE EMP-REC-DEPTO TO EMP-DEPTO
+		   MOVE EMP-REC-FECHA-ALTA TO EMP-FECHA-ALTA
+		   MOVE EMP-REC-DIRECCION TO EMP-DIRECCION
+	   END-READ.
+
+       300-ALTA.
+	   MOVE EMP-ID TO EMP-REC-ID
+	   MOVE EMP-NOMBRE TO EMP-REC-NOMBRE
+	   MOVE EMP-DEPTO TO EMP-REC-DEPTO
+	   MOVE EMP-FECHA-ALTA TO EMP-REC-FECHA-ALTA
+	   MOVE EMP-DIRECCION TO EMP-REC-DIRECCION
+	   WRITE REG-EMPMAST
+	       INVALID KEY
+		   DISPLAY "ERROR: EL EMPLEADO YA EXISTE" AT 1405
+	       NOT INVALID KEY
+		   MOVE 1 TO W-ESCRITOS
+	   END-WRITE.
+
+       310-CAMBIO.
+	   MOVE EMP-ID TO EMP-REC-ID
+	   MOVE EMP-NOMBRE TO EMP-REC-NOMBRE
+	   MOVE EMP-DEPTO TO EMP-REC-DEPTO
+	   MOVE EMP-FECHA-ALTA TO EMP-REC-FECHA-ALTA
+	   MOVE EMP-DIRECCION TO EMP-REC-DIRECCION
+	   REWRITE REG-EMPMAST
+	       INVALID KEY
+		   DISPLAY "ERROR: EL EMPLEADO NO EXISTE" AT 1405
+	       NOT INVALID KEY
+		   MOVE 1 TO W-ESCRITOS
+	   END-REWRITE.
+
+       320-BAJA.
+	   MOVE EMP-ID TO EMP-REC-ID
+	   DELETE EMPMAST
+	       INVALID KEY
+		   DISPLAY "ERROR: EL EMPLEADO NO EXISTE" AT 1405
+	       NOT INVALID KEY
+		   MOVE 1 TO W-ESCRITOS
+	   END-DELETE.
+
+       400-ESCRIBE-RUNLOG.
+	   MOVE "EMP" TO RUNLOG-PROGRAMA
+	   ACCEPT RUNLOG-FECHA FROM DATE
+	   ACCEPT RUNLOG-HORA FROM TIME
+	   MOVE 1 TO RUNLOG-LEIDOS
+	   MOVE W-ESCRITOS TO RUNLOG-ESCRITOS
+	   OPEN EXTEND RUNLOG
+	   IF RUNLOG-STATUS = "35"
+	       OPEN OUTPUT RUNLOG
+	   END-IF
+	   WRITE REG-RUNLOG
+	   CLOSE RUNLOG.
