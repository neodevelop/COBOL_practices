@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.PROCNOCHE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.IBM.
+       OBJECT-COMPUTER.IBM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 W-RC-BSORT3   PIC S9(9) VALUE ZEROS.
+       01 W-RC-REPWRITE PIC S9(9) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       000-INICIO.
+           DISPLAY "PROCNOCHE: INICIANDO BSORT3"
+           CALL "BSORT3"
+           MOVE RETURN-CODE TO W-RC-BSORT3
+           IF W-RC-BSORT3 = 0
+               DISPLAY "PROCNOCHE: BSORT3 TERMINO CORRECTAMENTE"
+               DISPLAY "PROCNOCHE: INICIANDO REPWRITE"
+               CALL "REPWRITE"
+               MOVE RETURN-CODE TO W-RC-REPWRITE
+               IF W-RC-REPWRITE = 0
+                   DISPLAY "PROCNOCHE: REPWRITE TERMINO CORRECTAMENTE"
+               ELSE
+                   DISPLAY "PROCNOCHE: REPWRITE CON ADVERTENCIAS"
+                   DISPLAY "PROCNOCHE: RC=" W-RC-REPWRITE
+               END-IF
+           ELSE
+               DISPLAY "PROCNOCHE: BSORT3 TERMINO CON ERRORES"
+               DISPLAY "PROCNOCHE: RC=" W-RC-BSORT3
+               DISPLAY "PROCNOCHE: SE OMITE REPWRITE"
+           END-IF
+           STOP RUN.
