@@ -8,7 +8,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 	    SELECT SAL	ASSIGN TO "SAL".
+	    SELECT SALORD ASSIGN TO "SALORD".
+	    SELECT SAL2 ASSIGN TO "SAL2".
 	    SELECT REPO ASSIGN TO "REPO".
+	    SELECT DIRTEL ASSIGN TO "DIRTEL".
+	    SELECT CHECKPT ASSIGN TO "REPWRITE.CKP"
+		FILE STATUS IS CKP-STATUS.
+	    SELECT EMPMAST ASSIGN TO "EMPMAST"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS EMP-REC-ID
+		FILE STATUS IS EMPMAST-STATUS.
+	    SELECT RUNLOG ASSIGN TO "RUNLOG"
+		FILE STATUS IS RUNLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD SAL.
@@ -21,17 +33,135 @@
 	   02 SEX  PIC X.
 	   02 TEL PIC 9(8).
 	   02 ESP  PIC X(16).
+	   02 RFC PIC X(10).
+	   02 DIRECCION PIC X(20).
+	   02 DEPTO PIC X(15).
+	   02 SUELDO PIC 9(6).
+       SD SALORD.
+       01 REGISTRO-SS.
+	   02 IDD-SS  PIC X(5).
+	   02 APAT-SS PIC X(12).
+	   02 AMAT-SS PIC X(12).
+	   02 NOM-SS  PIC X(12).
+	   02 EDAD-SS PIC 99.
+	   02 SEX-SS  PIC X.
+	   02 TEL-SS PIC 9(8).
+	   02 ESP-SS  PIC X(16).
+	   02 RFC-SS PIC X(10).
+	   02 DIRECCION-SS PIC X(20).
+	   02 DEPTO-SS PIC X(15).
+	   02 SUELDO-SS PIC 9(6).
+       FD SAL2.
+       01 REGISTRO-S.
+	   02 IDD-S  PIC X(5).
+	   02 APAT-S PIC X(12).
+	   02 AMAT-S PIC X(12).
+	   02 NOM-S  PIC X(12).
+	   02 EDAD-S PIC 99.
+	   02 SEX-S  PIC X.
+	   02 TEL-S PIC 9(8).
+	   02 ESP-S  PIC X(16).
+	   02 RFC-S PIC X(10).
+	   02 DIRECCION-S PIC X(20).
+	   02 DEPTO-S PIC X(15).
+	   02 SUELDO-S PIC 9(6).
        FD REPO
 	    REPORT IS REPOR.
-	    01 LINEA PIC X(80).
+	    01 LINEA PIC X(115).
+       FD DIRTEL.
+       01 LINEA-DIRTEL PIC X(41).
+       FD CHECKPT.
+       01 REG-CKP.
+	   03 CKP-CUENTAS PIC 999.
+	   03 CKP-LEIDOS  PIC 9(7).
+	   03 CKP-NUM-RFC-INVALIDO PIC 99.
+	   03 CKP-TABLA-RFC-INVALIDO OCCURS 50 TIMES.
+	       05 CKP-TRI-IDD   PIC X(05).
+	       05 CKP-TRI-RFC   PIC X(10).
+	       05 CKP-TRI-DEPTO PIC X(15).
+	   03 CKP-NUM-EMPMAST-NOENC PIC 99.
+	   03 CKP-TABLA-EMPMAST-NO-ENCONTRADO OCCURS 50 TIMES.
+	       05 CKP-TEM-IDD   PIC X(05).
+	       05 CKP-TEM-NOM   PIC X(12).
+	       05 CKP-TEM-DEPTO PIC X(15).
+       FD EMPMAST.
+       01 REG-EMPMAST.
+	   03 EMP-REC-ID PIC X(8).
+	   03 EMP-REC-NOMBRE PIC X(30).
+	   03 EMP-REC-DEPTO PIC X(15).
+	   03 EMP-REC-FECHA-ALTA PIC 9(6).
+	   03 EMP-REC-DIRECCION PIC X(30).
+       FD RUNLOG.
+       COPY "RUNLOG.wks".
 
        WORKING-STORAGE SECTION.
        01 W-ALFAS.
 	    03 W-OPCION 	PIC X VALUE SPACES.
-       01 CUENTAS		PIC 999 VALUE ZEROS.
+       01 CUENTAS		PIC 999 VALUE 1.
+       01 PARM-LINEA		PIC X(40) VALUE SPACES.
+       01 FILTRO-DIRECCION	PIC X(20) VALUE SPACES.
+       01 FILTRO-DEPTO		PIC X(15) VALUE SPACES.
+       01 GENERAR-DETALLE	PIC X VALUE "S".
+       01 CKP-STATUS		PIC XX.
+       01 RESTART-MODE		PIC 9 VALUE ZERO.
+       01 CKP-CUENTAS-REST	PIC 9(7) VALUE ZEROS.
+       01 REG-GENERADOS		PIC 999 VALUE ZEROS.
+       01 IDX-SALTO		PIC 9(7) VALUE ZEROS.
+       01 NUM-RFC-INVALIDO	PIC 99 VALUE ZEROS.
+       01 IDX-RFC		PIC 99 VALUE ZEROS.
+       01 TABLA-RFC-INVALIDO.
+	    03 TRI-ENTRADA OCCURS 50 TIMES.
+		05 TRI-IDD   PIC X(05).
+		05 TRI-RFC   PIC X(10).
+		05 TRI-DEPTO PIC X(15).
+       01 ENCABEZADO-RFC-EXC PIC X(40) VALUE
+	   "RFC INVALIDOS O EN BLANCO".
+       01 EMPMAST-STATUS		PIC XX.
+       01 RUNLOG-STATUS		PIC XX.
+       01 W-REG-LEIDOS		PIC 9(7) VALUE ZEROS.
+       01 W-EMPMAST-KEY		PIC X(8) VALUE SPACES.
+       01 NUM-EMPMAST-NOENC	PIC 99 VALUE ZEROS.
+       01 IDX-EMPMAST			PIC 99 VALUE ZEROS.
+       01 TABLA-EMPMAST-NO-ENCONTRADO.
+	    03 TEM-ENTRADA OCCURS 50 TIMES.
+		05 TEM-IDD   PIC X(05).
+		05 TEM-NOM   PIC X(12).
+		05 TEM-DEPTO PIC X(15).
+       01 ENCAB-EMPMAST-EXC PIC X(40) VALUE
+	   "EMPLEADOS SIN REGISTRO EN EMPMAST".
+       01 LINEA-EMPMAST-EXC.
+	    03 FILLER PIC X(05) VALUE SPACES.
+	    03 IDD-EMPMAST-EXC   PIC X(05).
+	    03 FILLER PIC X(02) VALUE SPACES.
+	    03 NOM-EMPMAST-EXC   PIC X(12).
+	    03 FILLER PIC X(02) VALUE SPACES.
+	    03 DEPTO-EMPMAST-EXC PIC X(15).
+       01 LINEA-RFC-EXC.
+	    03 FILLER PIC X(05) VALUE SPACES.
+	    03 IDD-EXC   PIC X(05).
+	    03 FILLER PIC X(02) VALUE SPACES.
+	    03 RFC-EXC   PIC X(10).
+	    03 FILLER PIC X(02) VALUE SPACES.
+	    03 DEPTO-EXC PIC X(15).
+       01 ENCAB-DIRTEL-1 PIC X(30) VALUE
+	   "DIRECTORIO TELEFONICO".
+       01 ENCAB-DIRTEL-2.
+	    03 FILLER PIC X(02) VALUE SPACES.
+	    03 FILLER PIC X(12) VALUE "NOMBRE".
+	    03 FILLER PIC X(02) VALUE SPACES.
+	    03 FILLER PIC X(15) VALUE "DEPARTAMENTO".
+	    03 FILLER PIC X(02) VALUE SPACES.
+	    03 FILLER PIC X(08) VALUE "TELEFONO".
+       01 LINEA-DIRTEL-DET.
+	    03 FILLER PIC X(02) VALUE SPACES.
+	    03 NOM-DIRTEL   PIC X(12).
+	    03 FILLER PIC X(02) VALUE SPACES.
+	    03 DEPTO-DIRTEL PIC X(15).
+	    03 FILLER PIC X(02) VALUE SPACES.
+	    03 TEL-DIRTEL   PIC 9(8).
        REPORT SECTION.
        RD REPOR
-	    CONTROLS ARE FINAL DIRECCION DEPTO
+	    CONTROLS ARE FINAL DIRECCION-S DEPTO-S ESP-S
 	    PAGE LIMIT IS 55 LINES
 	    HEADING 2
 	    FIRST DETAIL 5
@@ -47,59 +177,273 @@
 		05 COLUMN 28 PIC X(09) VALUE "DIRECCION".
 		05 COLUMN 49 PIC X(12) VALUE "DEPARTAMENTO".
 		05 COLUMN 71 PIC X(06) VALUE "SUELDO".
+		05 COLUMN 82 PIC X(12) VALUE "ESPECIALIDAD".
+		05 COLUMN 100 PIC X(03) VALUE "SEX".
+		05 COLUMN 104 PIC X(08) VALUE "TELEFONO".
 	    03 LINE 4.
-		05 COLUMN 1 PIC X(80) VALUE ALL "*".
+		05 COLUMN 1 PIC X(112) VALUE ALL "*".
 
        01 LINDET TYPE IS DE.
 	    03 LINE PLUS 1.
-		05 COLUMN 7  PIC X(10) SOURCE RFC.
-		05 COLUMN 23 PIC X(20) SOURCE DIRECCION.
-		05 COLUMN 49 PIC X(15) SOURCE DEPTO.
-		05 COLUMN 70 PIC $9999 SOURCE SUELDO.
+		05 COLUMN 7  PIC X(10) SOURCE RFC-S.
+		05 COLUMN 23 PIC X(20) SOURCE DIRECCION-S.
+		05 COLUMN 49 PIC X(15) SOURCE DEPTO-S.
+		05 COLUMN 70 PIC $9999 SOURCE SUELDO-S.
+		05 COLUMN 82 PIC X(16) SOURCE ESP-S.
+		05 COLUMN 100 PIC X SOURCE SEX-S.
+		05 COLUMN 104 PIC 9(8) SOURCE TEL-S.
 
-       01 TYPE IS CF DEPTO.
+       01 TYPE IS CF ESP-S.
+	    03 LINE NUMBER IS PLUS 1.
+		05 COLUMN 30 PIC X(19) VALUE "TOTAL ESPECIALIDAD".
+		05 TOTDIR COLUMN 55 PIC $$$,$$$.99
+		    SUM SUELDO-S RESET ON ESP-S.
+		05 COLUMN 66 PIC X(10) VALUE "EMPLEADOS:".
+		05 COLUMN 77 PIC ZZ9
+		    SUM CUENTAS RESET ON ESP-S.
+
+       01 TYPE IS CF DEPTO-S.
 	    03 LINE NUMBER IS PLUS 1.
 		05 COLUMN 30 PIC X(21) VALUE "TOTAL DE DEPARTAMENTO".
 		05 TOTDIR COLUMN 55 PIC $$$,$$$.99
-		    SUM SUELDO RESET ON DEPTO.
+		    SUM SUELDO-S RESET ON DEPTO-S.
+		05 COLUMN 66 PIC X(10) VALUE "EMPLEADOS:".
+		05 COLUMN 77 PIC ZZ9
+		    SUM CUENTAS RESET ON DEPTO-S.
 
-       01 TYPE IS CF DIRECCION.
+       01 TYPE IS CF DIRECCION-S.
 	    03 LINE NUMBER IS PLUS 1.
 		05 COLUMN 30 PIC X(15) VALUE "TOTAL DIRECCION".
 		05 TOTDIR COLUMN 55 PIC $$$,$$$.99
-		    SUM SUELDO RESET ON DIRECCION.
+		    SUM SUELDO-S RESET ON DIRECCION-S.
+		05 COLUMN 66 PIC X(10) VALUE "EMPLEADOS:".
+		05 COLUMN 77 PIC ZZ9
+		    SUM CUENTAS RESET ON DIRECCION-S.
 
        01 TYPE IS CF FINAL.
 	    03 LINE PLUS 1.
 		05 COLUMN 30 PIC X(15) VALUE "GRAN TOTAL".
-		05 COLUMN 55 PIC $$,$$$,$$$.99 SUM SUELDO.
+		05 COLUMN 55 PIC $$,$$$,$$$.99 SUM SUELDO-S.
+		05 COLUMN 66 PIC X(10) VALUE "EMPLEADOS:".
+		05 COLUMN 77 PIC ZZ9 SUM CUENTAS.
 
        01 TYPE IS PF.
 	    03 LINE 53.
-		05 COLUMN 1 PIC X(80) VALUE ALL"*".
+		05 COLUMN 1 PIC X(112) VALUE ALL"*".
 	    03 LINE 54.
 		05 COLUMN 5 PIC X(20) VALUE "LIC. JOSE JUAN REYES".
 
        PROCEDURE DIVISION.
        000-RUT-INICIO.
+	    MOVE ZEROS TO RETURN-CODE
 	    PERFORM 100-INICIO
 	    PERFORM 200-PROCESO UNTIL W-OPCION='S'
 	    PERFORM 500-FINAL
-	    STOP RUN.
+	    GOBACK.
 
        100-INICIO.
-	    OPEN INPUT SAL OUTPUT REPO
+	    ACCEPT PARM-LINEA FROM COMMAND-LINE
+	    UNSTRING PARM-LINEA DELIMITED BY SPACE
+		INTO FILTRO-DIRECCION FILTRO-DEPTO
+	    END-UNSTRING
+	    SORT SALORD
+		ON ASCENDING KEY DIRECCION-SS
+		   ASCENDING KEY DEPTO-SS
+		   ASCENDING KEY ESP-SS
+		USING SAL
+		GIVING SAL2
+	    PERFORM 700-CARGA-CHECKPOINT
+	    OPEN INPUT SAL2
+	    OPEN INPUT EMPMAST
+	    IF RESTART-MODE = 1
+		OPEN EXTEND REPO
+		OPEN EXTEND DIRTEL
+	    ELSE
+		OPEN OUTPUT REPO
+		OPEN OUTPUT DIRTEL
+		WRITE LINEA-DIRTEL FROM ENCAB-DIRTEL-1
+		WRITE LINEA-DIRTEL FROM ENCAB-DIRTEL-2
+	    END-IF
 	    PERFORM 300-LECTURA
-	    INITIATE REPOR.
+	    INITIATE REPOR
+	    IF RESTART-MODE = 1
+		PERFORM VARYING IDX-SALTO FROM 1 BY 1
+			UNTIL IDX-SALTO > CKP-CUENTAS-REST
+			   OR W-OPCION = "S"
+		    PERFORM 300-LECTURA
+		END-PERFORM
+	    END-IF.
 
        200-PROCESO.
-	    GENERATE LINDET
+	    MOVE "S" TO GENERAR-DETALLE
+	    IF FILTRO-DIRECCION NOT = SPACES
+		    AND DIRECCION-S NOT = FILTRO-DIRECCION
+		MOVE "N" TO GENERAR-DETALLE
+	    END-IF
+	    IF GENERAR-DETALLE = "S" AND FILTRO-DEPTO NOT = SPACES
+		    AND DEPTO-S NOT = FILTRO-DEPTO
+		MOVE "N" TO GENERAR-DETALLE
+	    END-IF
+	    IF GENERAR-DETALLE = "S"
+		MOVE NOM-S   TO NOM-DIRTEL
+		MOVE DEPTO-S TO DEPTO-DIRTEL
+		MOVE TEL-S   TO TEL-DIRTEL
+		WRITE LINEA-DIRTEL FROM LINEA-DIRTEL-DET
+	    END-IF
+	    IF GENERAR-DETALLE = "S"
+		IF RFC-S = SPACES OR RFC-S(10:1) = SPACE
+			OR RFC-S(1:4) NOT ALPHABETIC
+		    MOVE "N" TO GENERAR-DETALLE
+		    IF NUM-RFC-INVALIDO < 50
+			ADD 1 TO NUM-RFC-INVALIDO
+			MOVE IDD-S   TO TRI-IDD(NUM-RFC-INVALIDO)
+			MOVE RFC-S   TO TRI-RFC(NUM-RFC-INVALIDO)
+			MOVE DEPTO-S TO TRI-DEPTO(NUM-RFC-INVALIDO)
+		    END-IF
+		END-IF
+	    END-IF
+	    IF GENERAR-DETALLE = "S"
+		PERFORM 250-BUSCA-EMPMAST
+		GENERATE LINDET
+		ADD 1 TO REG-GENERADOS
+	    END-IF
+	    PERFORM 710-GUARDA-CHECKPOINT
 	    PERFORM 300-LECTURA.
 
+       250-BUSCA-EMPMAST.
+	    MOVE SPACES TO W-EMPMAST-KEY
+	    MOVE IDD-S TO W-EMPMAST-KEY
+	    MOVE W-EMPMAST-KEY TO EMP-REC-ID
+	    READ EMPMAST
+		INVALID KEY
+		    IF NUM-EMPMAST-NOENC < 50
+			ADD 1 TO NUM-EMPMAST-NOENC
+			MOVE IDD-S   TO TEM-IDD(NUM-EMPMAST-NOENC)
+			MOVE NOM-S   TO TEM-NOM(NUM-EMPMAST-NOENC)
+			MOVE DEPTO-S TO TEM-DEPTO(NUM-EMPMAST-NOENC)
+		    END-IF
+	    END-READ.
+
        300-LECTURA.
-	    READ SAL AT END MOVE "S" TO W-OPCION.
+	    READ SAL2 AT END MOVE "S" TO W-OPCION
+	    NOT AT END ADD 1 TO W-REG-LEIDOS.
 
        500-FINAL.
 	    TERMINATE REPOR
-	    CLOSE SAL REPO
-	    STOP RUN.
+	    IF NUM-RFC-INVALIDO > 0
+		PERFORM 600-IMPRIME-RFC-INVALIDOS
+	    END-IF
+	    IF NUM-EMPMAST-NOENC > 0
+		PERFORM 610-IMPRIME-EMPMAST-NO-ENCONTRADO
+		MOVE 4 TO RETURN-CODE
+	    END-IF
+	    IF NUM-RFC-INVALIDO > 0
+		MOVE 4 TO RETURN-CODE
+	    END-IF
+	    PERFORM 720-LIMPIA-CHECKPOINT
+	    PERFORM 620-ESCRIBE-RUNLOG
+	    CLOSE SAL2 REPO DIRTEL
+	    CLOSE EMPMAST.
+
+       700-CARGA-CHECKPOINT.
+	    MOVE ZEROS TO RESTART-MODE
+	    MOVE ZEROS TO CKP-CUENTAS-REST
+	    OPEN INPUT CHECKPT
+	    IF CKP-STATUS = "00"
+		READ CHECKPT
+		    NOT AT END
+			IF CKP-LEIDOS > 0
+			    MOVE 1 TO RESTART-MODE
+			    MOVE CKP-LEIDOS TO CKP-CUENTAS-REST
+			    MOVE CKP-CUENTAS TO REG-GENERADOS
+			MOVE CKP-NUM-RFC-INVALIDO TO NUM-RFC-INVALIDO
+			MOVE CKP-NUM-EMPMAST-NOENC TO NUM-EMPMAST-NOENC
+			    PERFORM VARYING IDX-RFC FROM 1 BY 1
+				    UNTIL IDX-RFC > NUM-RFC-INVALIDO
+				MOVE CKP-TRI-IDD(IDX-RFC)
+				    TO TRI-IDD(IDX-RFC)
+				MOVE CKP-TRI-RFC(IDX-RFC)
+				    TO TRI-RFC(IDX-RFC)
+				MOVE CKP-TRI-DEPTO(IDX-RFC)
+				    TO TRI-DEPTO(IDX-RFC)
+			    END-PERFORM
+			    PERFORM VARYING IDX-EMPMAST FROM 1 BY 1
+				UNTIL IDX-EMPMAST > NUM-EMPMAST-NOENC
+				MOVE CKP-TEM-IDD(IDX-EMPMAST)
+				    TO TEM-IDD(IDX-EMPMAST)
+				MOVE CKP-TEM-NOM(IDX-EMPMAST)
+				    TO TEM-NOM(IDX-EMPMAST)
+				MOVE CKP-TEM-DEPTO(IDX-EMPMAST)
+				    TO TEM-DEPTO(IDX-EMPMAST)
+			    END-PERFORM
+			END-IF
+		END-READ
+		CLOSE CHECKPT
+	    END-IF.
+
+       710-GUARDA-CHECKPOINT.
+	    MOVE REG-GENERADOS TO CKP-CUENTAS
+	    MOVE W-REG-LEIDOS TO CKP-LEIDOS
+	    MOVE NUM-RFC-INVALIDO TO CKP-NUM-RFC-INVALIDO
+	    MOVE NUM-EMPMAST-NOENC TO CKP-NUM-EMPMAST-NOENC
+	    PERFORM VARYING IDX-RFC FROM 1 BY 1
+		    UNTIL IDX-RFC > NUM-RFC-INVALIDO
+		MOVE TRI-IDD(IDX-RFC) TO CKP-TRI-IDD(IDX-RFC)
+		MOVE TRI-RFC(IDX-RFC) TO CKP-TRI-RFC(IDX-RFC)
+		MOVE TRI-DEPTO(IDX-RFC)
+		    TO CKP-TRI-DEPTO(IDX-RFC)
+	    END-PERFORM
+	    PERFORM VARYING IDX-EMPMAST FROM 1 BY 1
+		    UNTIL IDX-EMPMAST > NUM-EMPMAST-NOENC
+		MOVE TEM-IDD(IDX-EMPMAST)
+		    TO CKP-TEM-IDD(IDX-EMPMAST)
+		MOVE TEM-NOM(IDX-EMPMAST)
+		    TO CKP-TEM-NOM(IDX-EMPMAST)
+		MOVE TEM-DEPTO(IDX-EMPMAST)
+		    TO CKP-TEM-DEPTO(IDX-EMPMAST)
+	    END-PERFORM
+	    OPEN OUTPUT CHECKPT
+	    WRITE REG-CKP
+	    CLOSE CHECKPT.
+
+       720-LIMPIA-CHECKPOINT.
+	    MOVE ZEROS TO CKP-CUENTAS
+	    MOVE ZEROS TO CKP-LEIDOS
+	    MOVE ZEROS TO CKP-NUM-RFC-INVALIDO
+	    MOVE ZEROS TO CKP-NUM-EMPMAST-NOENC
+	    OPEN OUTPUT CHECKPT
+	    WRITE REG-CKP
+	    CLOSE CHECKPT.
+
+       600-IMPRIME-RFC-INVALIDOS.
+	    WRITE LINEA FROM ENCABEZADO-RFC-EXC AFTER ADVANCING 2 LINES
+	    PERFORM VARYING IDX-RFC FROM 1 BY 1
+		    UNTIL IDX-RFC > NUM-RFC-INVALIDO
+		MOVE TRI-IDD(IDX-RFC)   TO IDD-EXC
+		MOVE TRI-RFC(IDX-RFC)   TO RFC-EXC
+		MOVE TRI-DEPTO(IDX-RFC) TO DEPTO-EXC
+		WRITE LINEA FROM LINEA-RFC-EXC
+	    END-PERFORM.
+
+       610-IMPRIME-EMPMAST-NO-ENCONTRADO.
+	    WRITE LINEA FROM ENCAB-EMPMAST-EXC AFTER ADVANCING 2 LINES
+	    PERFORM VARYING IDX-EMPMAST FROM 1 BY 1
+		    UNTIL IDX-EMPMAST > NUM-EMPMAST-NOENC
+		MOVE TEM-IDD(IDX-EMPMAST)   TO IDD-EMPMAST-EXC
+		MOVE TEM-NOM(IDX-EMPMAST)   TO NOM-EMPMAST-EXC
+		MOVE TEM-DEPTO(IDX-EMPMAST) TO DEPTO-EMPMAST-EXC
+		WRITE LINEA FROM LINEA-EMPMAST-EXC
+	    END-PERFORM.
+
+       620-ESCRIBE-RUNLOG.
+	    MOVE "REPWRITE" TO RUNLOG-PROGRAMA
+	    ACCEPT RUNLOG-FECHA FROM DATE
+	    ACCEPT RUNLOG-HORA FROM TIME
+	    MOVE W-REG-LEIDOS TO RUNLOG-LEIDOS
+	    MOVE REG-GENERADOS TO RUNLOG-ESCRITOS
+	    OPEN EXTEND RUNLOG
+	    IF RUNLOG-STATUS = "35"
+		OPEN OUTPUT RUNLOG
+	    END-IF
+	    WRITE REG-RUNLOG
+	    CLOSE RUNLOG.
