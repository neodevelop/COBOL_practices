@@ -6,7 +6,25 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER.IBM.
        OBJECT-COMPUTER.IBM.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT OPERLOG ASSIGN TO "OPERLOG"
+	       FILE STATUS IS LOG-STATUS.
+	   SELECT OPERBATCH ASSIGN TO "OPERBATCH"
+	       FILE STATUS IS BATCH-STATUS.
+	   SELECT OPERRES ASSIGN TO "OPERRES"
+	       FILE STATUS IS RES-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD OPERLOG.
+       01 REG-LOG PIC X(80).
+       FD OPERBATCH.
+       01 REG-BATCH.
+	   03 BATCH-OPC PIC 9.
+	   03 BATCH-VAR1 PIC 999V99.
+	   03 BATCH-VAR2 PIC 999V99.
+       FD OPERRES.
+       01 REG-RES PIC X(80).
        WORKING-STORAGE SECTION.
        01 NUMS.
 	   03 VARE1 PIC ZZZ.ZZ.
@@ -19,10 +37,44 @@
 	   03 OPC1 PIC 9 VALUE ZEROS.
        01 OPCS.
 	   03 OPC2 PIC X.
+       01 LOG-STATUS PIC XX.
+       01 OPERACION-DESC PIC X(15) VALUE SPACES.
+       01 LINEA-LOG.
+	   03 LOG-FECHA PIC 9(6).
+	   03 FILLER PIC X VALUE SPACES.
+	   03 LOG-HORA PIC 9(6).
+	   03 FILLER PIC X VALUE SPACES.
+	   03 LOG-OPERACION PIC X(15).
+	   03 FILLER PIC X VALUE SPACES.
+	   03 LOG-VAR1 PIC -9999.99.
+	   03 FILLER PIC X VALUE SPACES.
+	   03 LOG-VAR2 PIC -9999.99.
+	   03 FILLER PIC X VALUE SPACES.
+	   03 LOG-RESULTADO PIC -9999.99.
+       01 BATCH-STATUS PIC XX.
+       01 RES-STATUS PIC XX.
+       01 W-EOF-BATCH PIC 9 VALUE ZEROS.
+       01 BATCH-ERROR PIC X VALUE "N".
+       01 PARM-MODO PIC X(10) VALUE SPACES.
+       01 LINEA-RES.
+	   03 RES-OPERACION PIC X(15).
+	   03 FILLER PIC X VALUE SPACES.
+	   03 RES-VAR1 PIC -9999.99.
+	   03 FILLER PIC X VALUE SPACES.
+	   03 RES-VAR2 PIC -9999.99.
+	   03 FILLER PIC X VALUE SPACES.
+	   03 RES-RESULTADO PIC -9999.99.
+	   03 FILLER PIC X VALUE SPACES.
+	   03 RES-ERROR PIC X(24).
        PROCEDURE DIVISION.
        000-INICIO.
-	   PERFORM 100-PROCESO UNTIL OPC2="N" OR "n"
-	   STOP RUN.
+	   ACCEPT PARM-MODO FROM COMMAND-LINE
+	   IF PARM-MODO(1:1) = "B" OR "b"
+	       PERFORM 200-PROCESO-BATCH
+	   ELSE
+	       PERFORM 100-PROCESO UNTIL OPC2="N" OR "n"
+	   END-IF
+	   GOBACK.
 
        100-PROCESO.
 	   DISPLAY ERASE.
@@ -31,78 +83,113 @@
 	   DISPLAY "2.RESTA" AT 0910.
 	   DISPLAY "3.MULTIPLICACION" AT 1110.
 	   DISPLAY "4.DIVISION" AT 1310.
-	   DISPLAY "ELIJA SU OPCION:" AT 1510.
-	   ACCEPT OPC1 AT 1710.
-	   IF OPC1=1
-	   THEN
-	     DISPLAY ERASE
-	     DISPLAY "DAME EL PRIMER NUMERO" AT 0510
-	     ACCEPT VARE1 AT 0610
-	     DISPLAY "DAME EL SEGUNDO NUMERO" AT 0810
-	     ACCEPT VARE2 AT 0910
-	     PERFORM 050-MOVER1
-	     COMPUTE RES=VAR1 + VAR2
-	     PERFORM 075-MOVER2
-	     DISPLAY VARE1 AT 1110
-	     DISPLAY "+" AT 1113
-	     DISPLAY VARE2 AT 1114
-	     DISPLAY "=" AT 1117
-	     DISPLAY RESE AT 1118
-	     ELSE
-	     IF OPC1=2
-	     THEN
-	       DISPLAY ERASE
-	       DISPLAY "DAME EL PRIMER NUMERO" AT 0510
-	       ACCEPT VARE1 AT 0610
-	       DISPLAY "DAME EL SEGUNDO NUMERO" AT 0810
-	       ACCEPT VARE2 AT 0910
-	       PERFORM 050-MOVER1
-	       COMPUTE RES=VAR1 - VAR2
-	       PERFORM 075-MOVER2
-	       DISPLAY VARE1 AT 1110
-	       DISPLAY "-" AT 1113
-	       DISPLAY VARE2 AT 1114
-	       DISPLAY "=" AT 1117
-	       DISPLAY RESE AT 1118
-	       ELSE
-	       IF OPC1=3
-	       THEN
-		 DISPLAY ERASE
-		 DISPLAY "DAME EL PRIMER NUMERO" AT 0510
-		 ACCEPT VARE1 AT 0610
-		 DISPLAY "DAME EL SEGUNDO NUMERO" AT 0810
-		 ACCEPT VARE2 AT 0910
-		 PERFORM 050-MOVER1
-		 COMPUTE RES=VAR1 * VAR2
-		 PERFORM 075-MOVER2
-		 DISPLAY VARE1 AT 1110
-		 DISPLAY "*" AT 1113
-		 DISPLAY VARE2 AT 1114
-		 DISPLAY "=" AT 1117
-		 DISPLAY RESE AT 1118
-		 ELSE
-		 IF OPC1=4
-		 THEN
+	   DISPLAY "5.PORCENTAJE" AT 1510.
+	   DISPLAY "6.RAIZ CUADRADA" AT 1710.
+	   DISPLAY "ELIJA SU OPCION:" AT 1910.
+	   ACCEPT OPC1 AT 2110.
+	   EVALUATE OPC1
+	       WHEN 1
 		   DISPLAY ERASE
-		   DISPLAY "DAME EL DIVIDENDO" AT 0510
+		   DISPLAY "DAME EL PRIMER NUMERO" AT 0510
 		   ACCEPT VARE1 AT 0610
-		   DISPLAY "DAME EL DIVISOR" AT 0810
+		   DISPLAY "DAME EL SEGUNDO NUMERO" AT 0810
 		   ACCEPT VARE2 AT 0910
 		   PERFORM 050-MOVER1
-		   COMPUTE RES=VAR1 / VAR2
+		   COMPUTE RES=VAR1 + VAR2
+		   PERFORM 075-MOVER2
+		   DISPLAY VARE1 AT 1110
+		   DISPLAY "+" AT 1113
+		   DISPLAY VARE2 AT 1114
+		   DISPLAY "=" AT 1117
+		   DISPLAY RESE AT 1118
+		   MOVE "SUMA" TO OPERACION-DESC
+		   PERFORM 090-ESCRIBE-LOG
+	       WHEN 2
+		   DISPLAY ERASE
+		   DISPLAY "DAME EL PRIMER NUMERO" AT 0510
+		   ACCEPT VARE1 AT 0610
+		   DISPLAY "DAME EL SEGUNDO NUMERO" AT 0810
+		   ACCEPT VARE2 AT 0910
+		   PERFORM 050-MOVER1
+		   COMPUTE RES=VAR1 - VAR2
+		   PERFORM 075-MOVER2
+		   DISPLAY VARE1 AT 1110
+		   DISPLAY "-" AT 1113
+		   DISPLAY VARE2 AT 1114
+		   DISPLAY "=" AT 1117
+		   DISPLAY RESE AT 1118
+		   MOVE "RESTA" TO OPERACION-DESC
+		   PERFORM 090-ESCRIBE-LOG
+	       WHEN 3
+		   DISPLAY ERASE
+		   DISPLAY "DAME EL PRIMER NUMERO" AT 0510
+		   ACCEPT VARE1 AT 0610
+		   DISPLAY "DAME EL SEGUNDO NUMERO" AT 0810
+		   ACCEPT VARE2 AT 0910
+		   PERFORM 050-MOVER1
+		   COMPUTE RES=VAR1 * VAR2
 		   PERFORM 075-MOVER2
 		   DISPLAY VARE1 AT 1110
 		   DISPLAY "*" AT 1113
 		   DISPLAY VARE2 AT 1114
 		   DISPLAY "=" AT 1117
 		   DISPLAY RESE AT 1118
-		   ELSE
-		     DISPLAY ERASE
-		     DISPLAY "ERROR VERIFIQUE SU OPCION" AT 3010
-		 END-IF
-	       END-IF
-	     END-IF
-	   END-IF
+		   MOVE "MULTIPLICACION" TO OPERACION-DESC
+		   PERFORM 090-ESCRIBE-LOG
+	       WHEN 4
+		   DISPLAY ERASE
+		   DISPLAY "DAME EL DIVIDENDO" AT 0510
+		   ACCEPT VARE1 AT 0610
+		   DISPLAY "DAME EL DIVISOR" AT 0810
+		   ACCEPT VARE2 AT 0910
+		   PERFORM 050-MOVER1
+		   COMPUTE RES=VAR1 / VAR2
+		       ON SIZE ERROR
+			 DISPLAY "ERROR: DIVISION ENTRE CERO" AT 1110
+		       NOT ON SIZE ERROR
+			 PERFORM 075-MOVER2
+			 DISPLAY VARE1 AT 1110
+			 DISPLAY "/" AT 1113
+			 DISPLAY VARE2 AT 1114
+			 DISPLAY "=" AT 1117
+			 DISPLAY RESE AT 1118
+			 MOVE "DIVISION" TO OPERACION-DESC
+			 PERFORM 090-ESCRIBE-LOG
+		   END-COMPUTE
+	       WHEN 5
+		   DISPLAY ERASE
+		   DISPLAY "DAME EL VALOR BASE" AT 0510
+		   ACCEPT VARE1 AT 0610
+		   DISPLAY "DAME EL PORCENTAJE" AT 0810
+		   ACCEPT VARE2 AT 0910
+		   PERFORM 050-MOVER1
+		   COMPUTE RES = VAR1 * VAR2 / 100
+		   PERFORM 075-MOVER2
+		   DISPLAY VARE2 AT 1110
+		   DISPLAY "% DE" AT 1114
+		   DISPLAY VARE1 AT 1119
+		   DISPLAY "=" AT 1125
+		   DISPLAY RESE AT 1127
+		   MOVE "PORCENTAJE" TO OPERACION-DESC
+		   PERFORM 090-ESCRIBE-LOG
+	       WHEN 6
+		   DISPLAY ERASE
+		   DISPLAY "DAME EL NUMERO" AT 0510
+		   ACCEPT VARE1 AT 0610
+		   MOVE ZEROS TO VARE2
+		   PERFORM 050-MOVER1
+		   COMPUTE RES = FUNCTION SQRT(VAR1)
+		   PERFORM 075-MOVER2
+		   DISPLAY "RAIZ DE" AT 1110
+		   DISPLAY VARE1 AT 1119
+		   DISPLAY "=" AT 1125
+		   DISPLAY RESE AT 1127
+		   MOVE "RAIZ CUADRADA" TO OPERACION-DESC
+		   PERFORM 090-ESCRIBE-LOG
+	       WHEN OTHER
+		   DISPLAY ERASE
+		   DISPLAY "ERROR VERIFIQUE SU OPCION" AT 3010
+	   END-EVALUATE
 
 	   DISPLAY "DESEA HACER OTRA OPERACION S/N" AT 3110.
 	   ACCEPT OPC2 AT 3210.
@@ -112,3 +199,91 @@
 	     MOVE VARE2 TO VAR2.
 	   075-MOVER2.
 	     MOVE RES TO RESE.
+
+       090-ESCRIBE-LOG.
+	   ACCEPT LOG-FECHA FROM DATE
+	   ACCEPT LOG-HORA FROM TIME
+	   MOVE OPERACION-DESC TO LOG-OPERACION
+	   MOVE VAR1 TO LOG-VAR1
+	   MOVE VAR2 TO LOG-VAR2
+	   MOVE RES TO LOG-RESULTADO
+	   OPEN EXTEND OPERLOG
+	   IF LOG-STATUS = "35"
+	       OPEN OUTPUT OPERLOG
+	   END-IF
+	   WRITE REG-LOG FROM LINEA-LOG
+	   CLOSE OPERLOG.
+
+       200-PROCESO-BATCH.
+	   OPEN INPUT OPERBATCH
+	   OPEN OUTPUT OPERRES
+	   PERFORM 210-LEE-BATCH
+	   PERFORM UNTIL W-EOF-BATCH = 1
+	       PERFORM 220-CALCULA-BATCH
+	       PERFORM 210-LEE-BATCH
+	   END-PERFORM
+	   CLOSE OPERBATCH
+	   CLOSE OPERRES.
+
+       210-LEE-BATCH.
+	   READ OPERBATCH
+	       AT END MOVE 1 TO W-EOF-BATCH
+	   END-READ.
+
+       220-CALCULA-BATCH.
+	   MOVE BATCH-VAR1 TO VAR1
+	   MOVE BATCH-VAR2 TO VAR2
+	   MOVE "N" TO BATCH-ERROR
+	   EVALUATE BATCH-OPC
+	       WHEN 1
+		   MOVE "SUMA" TO OPERACION-DESC
+		   COMPUTE RES = VAR1 + VAR2
+		   PERFORM 090-ESCRIBE-LOG
+	       WHEN 2
+		   MOVE "RESTA" TO OPERACION-DESC
+		   COMPUTE RES = VAR1 - VAR2
+		   PERFORM 090-ESCRIBE-LOG
+	       WHEN 3
+		   MOVE "MULTIPLICACION" TO OPERACION-DESC
+		   COMPUTE RES = VAR1 * VAR2
+		   PERFORM 090-ESCRIBE-LOG
+	       WHEN 4
+		   MOVE "DIVISION" TO OPERACION-DESC
+		   COMPUTE RES = VAR1 / VAR2
+		       ON SIZE ERROR
+			   MOVE "S" TO BATCH-ERROR
+			   MOVE ZEROS TO RES
+		   END-COMPUTE
+		   IF BATCH-ERROR NOT = "S"
+		       PERFORM 090-ESCRIBE-LOG
+		   END-IF
+	       WHEN 5
+		   MOVE "PORCENTAJE" TO OPERACION-DESC
+		   COMPUTE RES = VAR1 * VAR2 / 100
+		   PERFORM 090-ESCRIBE-LOG
+	       WHEN 6
+		   MOVE "RAIZ CUADRADA" TO OPERACION-DESC
+		   COMPUTE RES = FUNCTION SQRT(VAR1)
+		   PERFORM 090-ESCRIBE-LOG
+	       WHEN OTHER
+		   MOVE "DESCONOCIDA" TO OPERACION-DESC
+		   MOVE "S" TO BATCH-ERROR
+		   MOVE ZEROS TO RES
+	   END-EVALUATE
+	   PERFORM 230-ESCRIBE-RESULTADO.
+
+       230-ESCRIBE-RESULTADO.
+	   MOVE OPERACION-DESC TO RES-OPERACION
+	   MOVE VAR1 TO RES-VAR1
+	   MOVE VAR2 TO RES-VAR2
+	   MOVE RES TO RES-RESULTADO
+	   IF BATCH-ERROR = "S"
+	       IF BATCH-OPC = 4
+		   MOVE "ERROR: DIVISION ENTRE CERO" TO RES-ERROR
+	       ELSE
+		   MOVE "ERROR: OPCION INVALIDA" TO RES-ERROR
+	       END-IF
+	   ELSE
+	       MOVE SPACES TO RES-ERROR
+	   END-IF
+	   WRITE REG-RES FROM LINEA-RES.
