@@ -1,193 +1,752 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.BSORT3.
-       AUTHOR.JJRZ.
-       DATE-WRITTEN. 16/08/2000.
-       DATE-COMPILED. 16/08/2000.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM.
-       OBJECT-COMPUTER. IBM.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-	   SELECT ENTRADA ASSIGN TO "ENTRADA".
-	   SELECT SALIDA  ASSIGN TO "SALIDA".
-	   SELECT ORDEN   ASSIGN TO "ORDEN".
-	   SELECT REPORTE ASSIGN TO "REPORTE".
-       DATA DIVISION.
-       FILE SECTION.
-       FD ENTRADA.
-       01 REGISTRO.
-           03 NOMBRE PIC X(30).
-	   03 DEPTO  PIC X(15).
-	   03 SUELDO PIC 9(07).
-       FD SALIDA.
-       01 REG-SAL.
-           03 NOMBRE-S PIC X(30).
-           03 DEPTO-S PIC X(15).
-	   03 SUELDO-S PIC 9(07).
-       SD ORDEN.
-       01 REG-SOR.
-           03 NOMBRE-SS PIC X(30).
-           03 DEPTO-SS PIC X(15).
-	   03 SUELDO-SS PIC 9(07).
-       FD REPORTE.
-       01 LINEA PIC X(80).
-       WORKING-STORAGE SECTION.
-       01 ENCABEZADO1.
-	   03 FILLER PIC X(28) VALUE SPACES.
-	   03 FILLER PIC X(23) VALUE "EMPLEADOS DE LA EMPRESA".
-	   03 FILLER PIC X(29) VALUE SPACES.
-       01 ENCABEZADO2.
-	   02 FILLER PIC X(05) VALUE SPACES.
-	   02 FILLER PIC X(06) VALUE "NOMBRE".
-           02 FILLER PIC X(26) VALUE SPACES.
-	   02 FILLER PIC X(12) VALUE "DEPARTAMENTO".
-           02 FILLER PIC X(14) VALUE SPACES.
-	   02 FILLER PIC X(06) VALUE "SUELDO".
-	   02 FILLER PIC X(11) VALUE SPACES.
-       01 LINEA-R.
-	   03 FILLER PIC X(05) VALUE SPACES.
-	   03 NOMBRE-R PIC X(30).
-           03 DEPTO-R PIC X(15).
-           03 FILLER PIC X(05) VALUE SPACES.
-           03 SUELDO-R PIC $(06)9.
-       01 LINEA-R1.
-           03 FILLER PIC X(19) VALUE SPACES.
-           03 FILLER PIC X(27) VALUE "EL SUBTOTAL EN EL AREA DE  ".
-	   03 DEPTO-R1 PIC X(15).
-           03 FILLER PIC X(09) VALUE "  ES DE  ".
-           03 SUELDO-R1 PIC $(08)9.
-       01 LINEA-R2.
-         03 FILLER PIC X(37) VALUE SPACES.
-         03 FILLER PIC X(31) VALUE "EL TOTAL DE LOS SUELDOS ES DE  ". 
-         03 TOTAL-R2 PIC $(10)9.
-       01 LINEA-R3 PIC X(80) VALUE ALL "==".
-       01 FECHA.
-           03 AA PIC 99.
-           03 MM PIC 99.
-           03 DD PIC 99.
-       01 LINFECHA.
-           03 FILLER PIC X(45) VALUE SPACES.
-           03 DDF PIC 9(02).
-           03 FILLER PIC X(03) VALUE " - ".
-           03 MMF PIC X(10).
-           03 FILLER PIC X(03) VALUE " - ".
-           03 AAF PIC 9(02).
-       01 VARS.
-           03 SW PIC 9.
-           03 SW1 PIC 9.
-           03 SISTEMAS PIC 9(08).
-           03 INFORMAT PIC 9(08).
-           03 CAPTURA PIC 9(08).
-           03 TOTAL PIC 9(10).
-
-       PROCEDURE DIVISION.
-       00-INICIO.
-	   SORT ORDEN
-		ON ASCENDING KEY DEPTO-SS
-		   DESCENDING KEY NOMBRE-SS
-		USING ENTRADA
-		GIVING SALIDA.
-
-       01-ABRE.
-	   OPEN INPUT SALIDA
-	   OPEN OUTPUT REPORTE
-	   PERFORM 700-FECHA
-           WRITE LINEA FROM LINFECHA AFTER ADVANCING 2 LINES
-           WRITE LINEA FROM LINEA-R3
-           MOVE ZEROS TO VARS
-           WRITE LINEA FROM ENCABEZADO1 AFTER ADVANCING 2 LINES
-           WRITE LINEA FROM LINEA-R3
-           WRITE LINEA FROM ENCABEZADO2
-           WRITE LINEA FROM LINEA-R3
-           PERFORM 02-LECTURA
-           PERFORM 03-PROCESO UNTIL SW=1
-           MOVE "SISTEMAS" TO DEPTO-R1
-           MOVE SISTEMAS TO SUELDO-R1
-           WRITE LINEA FROM LINEA-R1 
-           WRITE LINEA FROM LINEA-R3
-           COMPUTE TOTAL=SISTEMAS+INFORMAT+CAPTURA
-           MOVE TOTAL TO TOTAL-R2
-           WRITE LINEA FROM LINEA-R3
-           WRITE LINEA FROM LINEA-R2
-	   CLOSE SALIDA
-	   CLOSE REPORTE
-           STOP RUN.
-
-       700-FECHA.
-           ACCEPT FECHA FROM DATE
-           MOVE DD TO DDF
-           MOVE AA TO AAF
-           EVALUATE MM
-               WHEN 01
-                   MOVE "ENERO" TO MMF
-               WHEN 02
-                   MOVE "FEBRERO" TO MMF
-               WHEN 03
-                   MOVE "MARZO" TO MMF
-               WHEN 04
-                   MOVE "ABRIL" TO MMF
-               WHEN 05
-                   MOVE "MAYO" TO MMF
-               WHEN 06
-                   MOVE "JUNIO" TO MMF
-               WHEN 07
-                   MOVE "JULIO" TO MMF
-               WHEN 08
-                   MOVE "AGOSTO" TO MMF
-               WHEN 09
-                   MOVE "SEPTIEMBRE" TO MMF
-               WHEN 10
-                   MOVE "OCTUBRE" TO MMF
-               WHEN 11
-                   MOVE "NOVIEMBRE" TO MMF
-               WHEN 12
-                   MOVE "DICIEMBRE" TO MMF
-           END-EVALUATE.
-
-       02-LECTURA.
-           READ SALIDA AT END MOVE 1 TO SW.
-
-       03-PROCESO.
-           IF DEPTO-S="CAPTURA"
-	       COMPUTE CAPTURA=SUELDO-S+CAPTURA
-	       MOVE NOMBRE-S TO NOMBRE-R
-	       MOVE DEPTO-S TO DEPTO-R
-	       MOVE SUELDO-S TO SUELDO-R
-               WRITE LINEA FROM LINEA-R
-           ELSE
-               MOVE "CAPTURA" TO DEPTO-R1
-               MOVE CAPTURA TO SUELDO-R1
-               IF SW1=0
-                   WRITE LINEA FROM LINEA-R1
-                   WRITE LINEA FROM LINEA-R3
-                   WRITE LINEA FROM ENCABEZADO2
-                   WRITE LINEA FROM LINEA-R3
-                   MOVE 1 TO SW1
-               END-IF
-               IF DEPTO-S="INFORMATICA"
-		   COMPUTE INFORMAT=INFORMAT+SUELDO-S
-                   MOVE NOMBRE-S TO NOMBRE-R
-                   MOVE DEPTO-S TO DEPTO-R
-		   MOVE SUELDO-S TO SUELDO-R
-                   WRITE LINEA FROM LINEA-R
-               ELSE
-                   MOVE "INFORMATICA" TO DEPTO-R1
-                   MOVE INFORMAT TO SUELDO-R1
-                   IF SW1=1
-                       WRITE LINEA FROM LINEA-R1
-                       WRITE LINEA FROM LINEA-R3
-                       WRITE LINEA FROM ENCABEZADO2
-                       WRITE LINEA FROM LINEA-R3
-                       MOVE 2 TO SW1
-                   END-IF
-                   IF DEPTO-S="SISTEMAS"
-		       COMPUTE SISTEMAS=SISTEMAS+SUELDO-S
-                       MOVE NOMBRE-S TO NOMBRE-R
-                       MOVE DEPTO-S TO DEPTO-R
-		       MOVE SUELDO-S TO SUELDO-R
-                       WRITE LINEA FROM LINEA-R
-                   END-IF
-               END-IF
-	   END-IF
-	   PERFORM 02-LECTURA.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.BSORT3.
+       AUTHOR.JJRZ.
+       DATE-WRITTEN. 16/08/2000.
+       DATE-COMPILED. 16/08/2000.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM.
+       OBJECT-COMPUTER. IBM.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT ENTRADA ASSIGN TO "ENTRADA".
+	   SELECT SALIDA  ASSIGN TO "SALIDA".
+	   SELECT ORDEN   ASSIGN TO "ORDEN".
+	   SELECT REPORTE ASSIGN TO "REPORTE".
+	   SELECT DEPTOS  ASSIGN TO "DEPTOS"
+	       FILE STATUS IS DEPTOS-STATUS.
+	   SELECT CSVOUT  ASSIGN TO "REPORTE.CSV".
+	   SELECT CHECKPT ASSIGN TO "BSORT3.CKP"
+	       FILE STATUS IS CKP-STATUS.
+	   SELECT YTDACUM ASSIGN TO "BSORT3.YTD"
+	       FILE STATUS IS YTD-STATUS.
+	   SELECT PRVRUN  ASSIGN TO "BSORT3.PRV"
+	       FILE STATUS IS PRV-STATUS.
+	   SELECT EMPMAST ASSIGN TO "EMPMAST"
+	       ORGANIZATION IS INDEXED
+	       ACCESS MODE IS DYNAMIC
+	       RECORD KEY IS EMP-REC-ID
+	       FILE STATUS IS EMPMAST-STATUS.
+	   SELECT RUNLOG ASSIGN TO "RUNLOG"
+	       FILE STATUS IS RUNLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENTRADA.
+       01 REGISTRO.
+           03 EMPLEADO-ID PIC X(08).
+           03 NOMBRE PIC X(30).
+	   03 DEPTO  PIC X(15).
+	   03 SUELDO PIC 9(07).
+	   03 PERIODO PIC 9(06).
+       FD SALIDA.
+       01 REG-SAL.
+           03 EMPLEADO-ID-S PIC X(08).
+           03 NOMBRE-S PIC X(30).
+           03 DEPTO-S PIC X(15).
+	   03 SUELDO-S PIC 9(07).
+	   03 PERIODO-S PIC 9(06).
+       SD ORDEN.
+       01 REG-SOR.
+           03 EMPLEADO-ID-SS PIC X(08).
+           03 NOMBRE-SS PIC X(30).
+           03 DEPTO-SS PIC X(15).
+	   03 SUELDO-SS PIC 9(07).
+	   03 PERIODO-SS PIC 9(06).
+       FD REPORTE.
+       01 LINEA PIC X(80).
+       FD DEPTOS.
+       01 REG-DEPTO PIC X(15).
+       FD CSVOUT.
+       01 LINEA-CSV PIC X(100).
+       FD CHECKPT.
+       01 REG-CKP.
+           03 CKP-DEPTO-ULT PIC X(15).
+           03 CKP-TABLA OCCURS 20 TIMES.
+               05 CKP-TD-DEPTO  PIC X(15).
+               05 CKP-TD-TOTAL  PIC 9(08).
+           03 CKP-REG-PROCESADOS PIC 9(07).
+           03 CKP-REG-ESCRITOS   PIC 9(07).
+           03 CKP-NUM-EXCEP      PIC 99.
+           03 CKP-TABLA-EXCEP OCCURS 50 TIMES.
+               05 CKP-TE-EMPLEADO-ID PIC X(08).
+               05 CKP-TE-NOMBRE PIC X(30).
+               05 CKP-TE-DEPTO  PIC X(15).
+               05 CKP-TE-SUELDO PIC 9(07).
+       FD YTDACUM.
+       01 REG-YTD.
+           03 YTD-TABLA OCCURS 20 TIMES.
+               05 YTD-DEPTO PIC X(15).
+               05 YTD-TOTAL PIC 9(09).
+       FD PRVRUN.
+       01 REG-PRV.
+           03 PRV-TABLA OCCURS 20 TIMES.
+               05 PRV-DEPTO PIC X(15).
+               05 PRV-TOTAL PIC 9(09).
+       FD EMPMAST.
+       01 REG-EMPMAST.
+           03 EMP-REC-ID PIC X(8).
+           03 EMP-REC-NOMBRE PIC X(30).
+           03 EMP-REC-DEPTO PIC X(15).
+           03 EMP-REC-FECHA-ALTA PIC 9(6).
+           03 EMP-REC-DIRECCION PIC X(30).
+       FD RUNLOG.
+       COPY "RUNLOG.wks".
+       WORKING-STORAGE SECTION.
+       01 EMPMAST-STATUS PIC XX.
+       01 RUNLOG-STATUS PIC XX.
+       01 ENCABEZADO1.
+	   03 FILLER PIC X(28) VALUE SPACES.
+	   03 FILLER PIC X(23) VALUE "EMPLEADOS DE LA EMPRESA".
+	   03 FILLER PIC X(29) VALUE SPACES.
+       01 ENCABEZADO2.
+	   02 FILLER PIC X(02) VALUE SPACES.
+	   02 FILLER PIC X(08) VALUE "EMPL-ID".
+	   02 FILLER PIC X(01) VALUE SPACES.
+	   02 FILLER PIC X(06) VALUE "NOMBRE".
+           02 FILLER PIC X(18) VALUE SPACES.
+	   02 FILLER PIC X(12) VALUE "DEPARTAMENTO".
+           02 FILLER PIC X(14) VALUE SPACES.
+	   02 FILLER PIC X(06) VALUE "SUELDO".
+	   02 FILLER PIC X(04) VALUE SPACES.
+	   02 FILLER PIC X(04) VALUE "NETO".
+	   02 FILLER PIC X(03) VALUE SPACES.
+       01 LINEA-R.
+	   03 FILLER PIC X(02) VALUE SPACES.
+	   03 EMPLEADO-ID-R PIC X(08).
+	   03 FILLER PIC X(01) VALUE SPACES.
+	   03 NOMBRE-R PIC X(30).
+           03 DEPTO-R PIC X(15).
+           03 FILLER PIC X(05) VALUE SPACES.
+           03 SUELDO-R PIC $(06)9.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 NETO-R PIC $(06)9.
+       01 LINEA-R1.
+           03 FILLER PIC X(19) VALUE SPACES.
+           03 FILLER PIC X(27) VALUE "EL SUBTOTAL EN EL AREA DE  ".
+	   03 DEPTO-R1 PIC X(15).
+           03 FILLER PIC X(09) VALUE "  ES DE  ".
+           03 SUELDO-R1 PIC $(08)9.
+           03 FILLER PIC X(03) VALUE "  (".
+           03 PORCENTAJE-R1 PIC ZZ9.9.
+           03 FILLER PIC X(02) VALUE "%)".
+       01 PORCENTAJE-NUM PIC 999V9.
+       01 LINEA-R2.
+         03 FILLER PIC X(37) VALUE SPACES.
+         03 FILLER PIC X(31) VALUE "EL TOTAL DE LOS SUELDOS ES DE  ". 
+         03 TOTAL-R2 PIC $(10)9.
+       01 LINEA-R3 PIC X(80) VALUE ALL "==".
+       01 FECHA.
+           03 AA PIC 99.
+           03 MM PIC 99.
+           03 DD PIC 99.
+       01 PARM-FECHA PIC X(06) VALUE SPACES.
+       01 LINFECHA.
+           03 FILLER PIC X(45) VALUE SPACES.
+           03 DDF PIC 9(02).
+           03 FILLER PIC X(03) VALUE " - ".
+           03 MMF PIC X(10).
+           03 FILLER PIC X(03) VALUE " - ".
+           03 AAF PIC 9(02).
+       01 LINPERIODO.
+           03 FILLER PIC X(28) VALUE SPACES.
+           03 FILLER PIC X(09) VALUE "PERIODO: ".
+           03 PERIODO-ANO-ED PIC 9(04).
+           03 FILLER PIC X(01) VALUE "-".
+           03 PERIODO-MES-ED PIC 9(02).
+       01 PERIODO-RPT PIC 9(06) VALUE ZEROS.
+       01 REG-ENTRADA-CNT PIC 9(07) VALUE ZEROS.
+       01 REG-PROCESADOS  PIC 9(07) VALUE ZEROS.
+       01 REG-ESCRITOS    PIC 9(07) VALUE ZEROS.
+       01 LINEA-CONTROL.
+           03 FILLER PIC X(05) VALUE SPACES.
+           03 FILLER PIC X(20) VALUE "REGISTROS LEIDOS   :".
+           03 CTL-LEIDOS PIC ZZZ,ZZ9.
+           03 FILLER PIC X(05) VALUE SPACES.
+           03 FILLER PIC X(21) VALUE "REGISTROS PROCESADOS:".
+           03 CTL-PROCESADOS PIC ZZZ,ZZ9.
+       01 LINEA-DISCREPANCIA.
+           03 FILLER PIC X(05) VALUE SPACES.
+           03 FILLER PIC X(60) VALUE
+              "*** DISCREPANCIA EN CONTEO DE REGISTROS - VERIFICAR ***".
+       01 CSV-SUELDO-ED PIC Z(6)9.
+       01 CSV-TOTAL-ED PIC Z(9)9.
+       01 CSV-CABECERA PIC X(40) VALUE
+           "EMPLEADO_ID,NOMBRE,DEPTO,SUELDO".
+       01 CKP-STATUS   PIC XX.
+       01 RESTART-MODE PIC 9 VALUE ZERO.
+       01 YTD-STATUS   PIC XX.
+       01 ENCABEZADO-YTD.
+           03 FILLER PIC X(28) VALUE SPACES.
+           03 FILLER PIC X(24) VALUE "ACUMULADO ANUAL (YTD)  ".
+           03 FILLER PIC X(28) VALUE SPACES.
+       01 LINEA-YTD.
+           03 FILLER PIC X(19) VALUE SPACES.
+           03 FILLER PIC X(27) VALUE "EL ACUMULADO ANUAL DE     ".
+	   03 DEPTO-YTD PIC X(15).
+           03 FILLER PIC X(09) VALUE "  ES DE  ".
+           03 SUELDO-YTD PIC $(09)9.
+       01 PRV-STATUS   PIC XX.
+       01 THRESHOLD-PCT PIC 999V9 VALUE 020.0.
+       01 VARPCT-NUM PIC S999V9 VALUE ZEROS.
+       01 ENCABEZADO-CMP.
+           03 FILLER PIC X(24) VALUE SPACES.
+           03 FILLER PIC X(32) VALUE "COMPARATIVO CON CORRIDA ANTERIOR".
+           03 FILLER PIC X(24) VALUE SPACES.
+       01 LINEA-CMP.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 DEPTO-CMP PIC X(15).
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 ANT-CMP PIC $(08)9.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 ACT-CMP PIC $(08)9.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 VARPCT-CMP PIC -ZZ9.9.
+           03 FILLER PIC X(01) VALUE "%".
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 FLAG-CMP PIC X(25).
+       01 VARS.
+           03 SW PIC 9.
+           03 TOTAL PIC 9(10).
+       01 DEPTOS-STATUS PIC XX.
+       01 TABLA-DEPTOS.
+           03 TD-ENTRADA OCCURS 20 TIMES.
+               05 TD-DEPTO  PIC X(15).
+               05 TD-TOTAL  PIC 9(08).
+       01 NUM-DEPTOS   PIC 99 VALUE ZEROS.
+       01 I-DEPTO      PIC 99 VALUE ZEROS.
+       01 J-DEPTO      PIC 99 VALUE ZEROS.
+       01 IDX-ACTUAL   PIC 99 VALUE ZEROS.
+       01 IDX-YTD      PIC 99 VALUE ZEROS.
+       01 IDX-PRV      PIC 99 VALUE ZEROS.
+       01 DEPTO-ANTERIOR PIC X(15) VALUE SPACES.
+       01 PRIOR-YTD-TABLA.
+           03 PY-ENTRADA OCCURS 20 TIMES.
+               05 PY-DEPTO  PIC X(15).
+               05 PY-TOTAL  PIC 9(09).
+       01 TABLA-EXCEP.
+           03 TE-ENTRADA OCCURS 50 TIMES.
+               05 TE-EMPLEADO-ID PIC X(08).
+               05 TE-NOMBRE PIC X(30).
+               05 TE-DEPTO  PIC X(15).
+               05 TE-SUELDO PIC 9(07).
+       01 NUM-EXCEP    PIC 99 VALUE ZEROS.
+       01 ENCABEZADO-EXC.
+           03 FILLER PIC X(28) VALUE SPACES.
+           03 FILLER PIC X(24) VALUE "DEPTOS NO RECONOCIDOS  ".
+           03 FILLER PIC X(28) VALUE SPACES.
+       01 LINEA-EXC.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 EMPLEADO-ID-EXC PIC X(08).
+           03 FILLER PIC X(01) VALUE SPACES.
+           03 NOMBRE-EXC PIC X(30).
+           03 DEPTO-EXC PIC X(15).
+           03 FILLER PIC X(05) VALUE SPACES.
+           03 SUELDO-EXC PIC $(06)9.
+       01 W-IMPUESTO PIC 9(07) VALUE ZEROS.
+       01 W-IMSS     PIC 9(07) VALUE ZEROS.
+       01 W-NETO     PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       00-INICIO.
+	   SORT ORDEN
+		ON ASCENDING KEY DEPTO-SS
+		   ASCENDING KEY EMPLEADO-ID-SS
+		USING ENTRADA
+		GIVING SALIDA.
+	   PERFORM 010-CUENTA-ENTRADA
+	   PERFORM 050-CARGA-DEPTOS
+	   PERFORM 056-CARGA-YTD
+	   PERFORM 058-CARGA-PRV
+	   PERFORM 020-CALCULA-TOTALES.
+
+       01-ABRE.
+	   OPEN INPUT SALIDA
+	   OPEN I-O EMPMAST
+	   IF EMPMAST-STATUS = "35"
+	       OPEN OUTPUT EMPMAST
+	       CLOSE EMPMAST
+	       OPEN I-O EMPMAST
+	   END-IF
+	   PERFORM 051-CARGA-CHECKPOINT
+	   IF RESTART-MODE = 1
+	       OPEN EXTEND REPORTE
+	       OPEN EXTEND CSVOUT
+	   ELSE
+	       OPEN OUTPUT REPORTE
+	       OPEN OUTPUT CSVOUT
+	       WRITE LINEA-CSV FROM CSV-CABECERA
+	   END-IF
+	   PERFORM 700-FECHA
+	   MOVE ZEROS TO SW
+	   IF RESTART-MODE = 1
+	       PERFORM 053-LECTURA-SALTO
+	   ELSE
+	       PERFORM 02-LECTURA
+	   END-IF
+	   IF SW NOT = 1
+	       MOVE PERIODO-S TO PERIODO-RPT
+	   END-IF
+	   IF RESTART-MODE = 1
+	       PERFORM UNTIL SW = 1 OR DEPTO-S > CKP-DEPTO-ULT
+		   PERFORM 053-LECTURA-SALTO
+	       END-PERFORM
+	       MOVE SPACES TO DEPTO-ANTERIOR
+	       WRITE LINEA FROM LINEA-R3 AFTER ADVANCING 2 LINES
+	       MOVE SPACES TO LINEA-EXC
+	       STRING "REANUDANDO DESPUES DE DEPTO: "
+		   DELIMITED BY SIZE
+		   FUNCTION TRIM(CKP-DEPTO-ULT) DELIMITED BY SIZE
+		   INTO LINEA-EXC
+	       END-STRING
+	       WRITE LINEA FROM LINEA-EXC
+	       WRITE LINEA FROM LINEA-R3
+	       WRITE LINEA FROM ENCABEZADO2
+	       WRITE LINEA FROM LINEA-R3
+	   ELSE
+           WRITE LINEA FROM LINFECHA AFTER ADVANCING 2 LINES
+           IF PERIODO-RPT NOT = ZEROS
+               MOVE PERIODO-RPT(1:4) TO PERIODO-ANO-ED
+               MOVE PERIODO-RPT(5:2) TO PERIODO-MES-ED
+               WRITE LINEA FROM LINPERIODO
+           END-IF
+           WRITE LINEA FROM LINEA-R3
+           WRITE LINEA FROM ENCABEZADO1 AFTER ADVANCING 2 LINES
+           WRITE LINEA FROM LINEA-R3
+           WRITE LINEA FROM ENCABEZADO2
+           WRITE LINEA FROM LINEA-R3
+           END-IF
+           PERFORM 03-PROCESO UNTIL SW=1
+           IF DEPTO-ANTERIOR NOT = SPACES
+               PERFORM 065-IMPRIME-SUBTOTAL
+           END-IF
+           MOVE TOTAL TO TOTAL-R2
+           WRITE LINEA FROM LINEA-R2
+           MOVE TOTAL TO CSV-TOTAL-ED
+           MOVE SPACES TO LINEA-CSV
+           STRING "GRANTOTAL,,," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-TOTAL-ED) DELIMITED BY SIZE
+               INTO LINEA-CSV
+           END-STRING
+           WRITE LINEA-CSV
+           IF NUM-EXCEP > 0
+               PERFORM 080-IMPRIME-EXCEPCIONES
+           END-IF
+           PERFORM 090-CONTROL-TOTALES
+           PERFORM 057-ACUMULA-YTD
+           PERFORM 085-IMPRIME-YTD
+           PERFORM 086-COMPARA-CORRIDA
+           PERFORM 059-ACTUALIZA-PRV
+           PERFORM 099-LIMPIA-CHECKPOINT
+	   PERFORM 098-ESCRIBE-RUNLOG
+	   CLOSE SALIDA
+	   CLOSE EMPMAST
+	   CLOSE REPORTE
+	   CLOSE CSVOUT
+           GOBACK.
+
+       010-CUENTA-ENTRADA.
+	   MOVE ZEROS TO REG-ENTRADA-CNT
+	   MOVE ZEROS TO SW
+	   OPEN INPUT ENTRADA
+	   PERFORM UNTIL SW = 1
+	       READ ENTRADA
+		   AT END
+		       MOVE 1 TO SW
+		   NOT AT END
+		       ADD 1 TO REG-ENTRADA-CNT
+	       END-READ
+	   END-PERFORM
+	   CLOSE ENTRADA
+	   MOVE ZEROS TO SW.
+
+       020-CALCULA-TOTALES.
+	   MOVE ZEROS TO TOTAL
+	   MOVE ZEROS TO SW
+	   OPEN INPUT SALIDA
+	   PERFORM 053-LECTURA-SALTO
+	   PERFORM UNTIL SW = 1
+	       PERFORM 060-BUSCA-DEPTO
+	       IF IDX-ACTUAL > 0
+		   ADD SUELDO-S TO TD-TOTAL(IDX-ACTUAL)
+	       END-IF
+	       PERFORM 053-LECTURA-SALTO
+	   END-PERFORM
+	   CLOSE SALIDA
+	   PERFORM VARYING I-DEPTO FROM 1 BY 1
+		   UNTIL I-DEPTO > NUM-DEPTOS
+	       ADD TD-TOTAL(I-DEPTO) TO TOTAL
+	   END-PERFORM
+	   MOVE ZEROS TO SW.
+
+       056-CARGA-YTD.
+	   PERFORM VARYING J-DEPTO FROM 1 BY 1
+		   UNTIL J-DEPTO > 20
+	       MOVE SPACES TO PY-DEPTO(J-DEPTO)
+	       MOVE ZEROS TO PY-TOTAL(J-DEPTO)
+	   END-PERFORM
+	   OPEN INPUT YTDACUM
+	   IF YTD-STATUS = "00"
+	       READ YTDACUM
+	       IF YTD-STATUS = "00"
+		   MOVE REG-YTD TO PRIOR-YTD-TABLA
+	       END-IF
+	       CLOSE YTDACUM
+	   END-IF.
+
+       057-ACUMULA-YTD.
+	   PERFORM VARYING I-DEPTO FROM 1 BY 1
+		   UNTIL I-DEPTO > NUM-DEPTOS
+	       MOVE TD-DEPTO(I-DEPTO) TO YTD-DEPTO(I-DEPTO)
+	       MOVE ZEROS TO IDX-YTD
+	       PERFORM VARYING J-DEPTO FROM 1 BY 1
+		       UNTIL J-DEPTO > 20
+		   IF PY-DEPTO(J-DEPTO) = TD-DEPTO(I-DEPTO)
+		       MOVE J-DEPTO TO IDX-YTD
+		   END-IF
+	       END-PERFORM
+	       IF IDX-YTD > 0
+		   COMPUTE YTD-TOTAL(I-DEPTO) =
+		       PY-TOTAL(IDX-YTD) + TD-TOTAL(I-DEPTO)
+	       ELSE
+		   MOVE TD-TOTAL(I-DEPTO) TO YTD-TOTAL(I-DEPTO)
+	       END-IF
+	   END-PERFORM
+	   OPEN OUTPUT YTDACUM
+	   WRITE REG-YTD
+	   CLOSE YTDACUM.
+
+       085-IMPRIME-YTD.
+	   WRITE LINEA FROM ENCABEZADO-YTD AFTER ADVANCING 2 LINES
+	   WRITE LINEA FROM LINEA-R3
+	   PERFORM VARYING I-DEPTO FROM 1 BY 1
+		   UNTIL I-DEPTO > NUM-DEPTOS
+	       MOVE TD-DEPTO(I-DEPTO)  TO DEPTO-YTD
+	       MOVE YTD-TOTAL(I-DEPTO) TO SUELDO-YTD
+	       WRITE LINEA FROM LINEA-YTD
+	   END-PERFORM
+	   WRITE LINEA FROM LINEA-R3.
+
+       058-CARGA-PRV.
+	   PERFORM VARYING I-DEPTO FROM 1 BY 1
+		   UNTIL I-DEPTO > 20
+	       MOVE SPACES TO PRV-DEPTO(I-DEPTO)
+	       MOVE ZEROS TO PRV-TOTAL(I-DEPTO)
+	   END-PERFORM
+	   OPEN INPUT PRVRUN
+	   IF PRV-STATUS = "00"
+	       READ PRVRUN
+	       CLOSE PRVRUN
+	   END-IF.
+
+       059-ACTUALIZA-PRV.
+	   PERFORM VARYING I-DEPTO FROM 1 BY 1
+		   UNTIL I-DEPTO > NUM-DEPTOS
+	       MOVE TD-DEPTO(I-DEPTO) TO PRV-DEPTO(I-DEPTO)
+	       MOVE TD-TOTAL(I-DEPTO) TO PRV-TOTAL(I-DEPTO)
+	   END-PERFORM
+	   OPEN OUTPUT PRVRUN
+	   WRITE REG-PRV
+	   CLOSE PRVRUN.
+
+       086-COMPARA-CORRIDA.
+	   WRITE LINEA FROM ENCABEZADO-CMP AFTER ADVANCING 2 LINES
+	   WRITE LINEA FROM LINEA-R3
+	   PERFORM VARYING I-DEPTO FROM 1 BY 1
+		   UNTIL I-DEPTO > NUM-DEPTOS
+	       MOVE ZEROS TO IDX-PRV
+	       PERFORM VARYING J-DEPTO FROM 1 BY 1
+		       UNTIL J-DEPTO > 20
+		   IF PRV-DEPTO(J-DEPTO) = TD-DEPTO(I-DEPTO)
+		       MOVE J-DEPTO TO IDX-PRV
+		   END-IF
+	       END-PERFORM
+	       IF IDX-PRV > 0 AND PRV-TOTAL(IDX-PRV) > 0
+		   MOVE TD-DEPTO(I-DEPTO) TO DEPTO-CMP
+		   MOVE PRV-TOTAL(IDX-PRV) TO ANT-CMP
+		   MOVE TD-TOTAL(I-DEPTO) TO ACT-CMP
+		   COMPUTE VARPCT-NUM ROUNDED =
+		       (TD-TOTAL(I-DEPTO) - PRV-TOTAL(IDX-PRV)) * 100
+			   / PRV-TOTAL(IDX-PRV)
+		   MOVE VARPCT-NUM TO VARPCT-CMP
+		   IF VARPCT-NUM > THRESHOLD-PCT
+			   OR VARPCT-NUM < - THRESHOLD-PCT
+		       MOVE "*** ALERTA VARIACION ***" TO FLAG-CMP
+		   ELSE
+		       MOVE SPACES TO FLAG-CMP
+		   END-IF
+		   WRITE LINEA FROM LINEA-CMP
+	       END-IF
+	   END-PERFORM
+	   WRITE LINEA FROM LINEA-R3.
+
+       051-CARGA-CHECKPOINT.
+	   MOVE ZEROS TO RESTART-MODE
+	   MOVE SPACES TO CKP-DEPTO-ULT
+	   OPEN INPUT CHECKPT
+	   IF CKP-STATUS = "00"
+	       READ CHECKPT
+		   NOT AT END
+		       IF CKP-DEPTO-ULT NOT = SPACES
+			   MOVE 1 TO RESTART-MODE
+			   MOVE CKP-REG-PROCESADOS TO REG-PROCESADOS
+			   MOVE CKP-REG-ESCRITOS   TO REG-ESCRITOS
+			   MOVE CKP-NUM-EXCEP      TO NUM-EXCEP
+			   PERFORM VARYING I-DEPTO FROM 1 BY 1
+				   UNTIL I-DEPTO > NUM-EXCEP
+			       MOVE CKP-TE-EMPLEADO-ID(I-DEPTO)
+				   TO TE-EMPLEADO-ID(I-DEPTO)
+			       MOVE CKP-TE-NOMBRE(I-DEPTO)
+				   TO TE-NOMBRE(I-DEPTO)
+			       MOVE CKP-TE-DEPTO(I-DEPTO)
+				   TO TE-DEPTO(I-DEPTO)
+			       MOVE CKP-TE-SUELDO(I-DEPTO)
+				   TO TE-SUELDO(I-DEPTO)
+			   END-PERFORM
+		       END-IF
+	       END-READ
+	       CLOSE CHECKPT
+	   END-IF.
+
+       052-GUARDA-CHECKPOINT.
+	   MOVE DEPTO-ANTERIOR TO CKP-DEPTO-ULT
+	   MOVE REG-PROCESADOS TO CKP-REG-PROCESADOS
+	   MOVE REG-ESCRITOS   TO CKP-REG-ESCRITOS
+	   MOVE NUM-EXCEP      TO CKP-NUM-EXCEP
+	   PERFORM VARYING I-DEPTO FROM 1 BY 1
+		   UNTIL I-DEPTO > NUM-DEPTOS
+	       MOVE TD-DEPTO(I-DEPTO)  TO CKP-TD-DEPTO(I-DEPTO)
+	       MOVE TD-TOTAL(I-DEPTO)  TO CKP-TD-TOTAL(I-DEPTO)
+	   END-PERFORM
+	   PERFORM VARYING I-DEPTO FROM 1 BY 1
+		   UNTIL I-DEPTO > NUM-EXCEP
+	       MOVE TE-EMPLEADO-ID(I-DEPTO)
+		   TO CKP-TE-EMPLEADO-ID(I-DEPTO)
+	       MOVE TE-NOMBRE(I-DEPTO)
+		   TO CKP-TE-NOMBRE(I-DEPTO)
+	       MOVE TE-DEPTO(I-DEPTO)
+		   TO CKP-TE-DEPTO(I-DEPTO)
+	       MOVE TE-SUELDO(I-DEPTO)
+		   TO CKP-TE-SUELDO(I-DEPTO)
+	   END-PERFORM
+	   OPEN OUTPUT CHECKPT
+	   WRITE REG-CKP
+	   CLOSE CHECKPT.
+
+       099-LIMPIA-CHECKPOINT.
+	   MOVE SPACES TO CKP-DEPTO-ULT
+	   OPEN OUTPUT CHECKPT
+	   WRITE REG-CKP
+	   CLOSE CHECKPT.
+
+       050-CARGA-DEPTOS.
+	   MOVE ZEROS TO NUM-DEPTOS
+	   OPEN INPUT DEPTOS
+	   IF DEPTOS-STATUS = "00"
+	       PERFORM UNTIL DEPTOS-STATUS = "10" OR NUM-DEPTOS = 20
+		   READ DEPTOS
+		       AT END
+			   MOVE "10" TO DEPTOS-STATUS
+		       NOT AT END
+			   ADD 1 TO NUM-DEPTOS
+			   MOVE REG-DEPTO TO TD-DEPTO(NUM-DEPTOS)
+			   MOVE ZEROS TO TD-TOTAL(NUM-DEPTOS)
+		   END-READ
+	       END-PERFORM
+	       CLOSE DEPTOS
+	   ELSE
+	       PERFORM 055-CARGA-DEPTOS-DEFAULT
+	   END-IF.
+
+       055-CARGA-DEPTOS-DEFAULT.
+	   MOVE 3 TO NUM-DEPTOS
+	   MOVE "CAPTURA"     TO TD-DEPTO(1)
+	   MOVE "INFORMATICA" TO TD-DEPTO(2)
+	   MOVE "SISTEMAS"    TO TD-DEPTO(3)
+	   MOVE ZEROS TO TD-TOTAL(1) TD-TOTAL(2) TD-TOTAL(3).
+
+       700-FECHA.
+           ACCEPT PARM-FECHA FROM COMMAND-LINE
+           IF PARM-FECHA = SPACES OR PARM-FECHA = LOW-VALUES
+               ACCEPT FECHA FROM DATE
+           ELSE
+               MOVE PARM-FECHA TO FECHA
+           END-IF
+           MOVE DD TO DDF
+           MOVE AA TO AAF
+           EVALUATE MM
+               WHEN 01
+                   MOVE "ENERO" TO MMF
+               WHEN 02
+                   MOVE "FEBRERO" TO MMF
+               WHEN 03
+                   MOVE "MARZO" TO MMF
+               WHEN 04
+                   MOVE "ABRIL" TO MMF
+               WHEN 05
+                   MOVE "MAYO" TO MMF
+               WHEN 06
+                   MOVE "JUNIO" TO MMF
+               WHEN 07
+                   MOVE "JULIO" TO MMF
+               WHEN 08
+                   MOVE "AGOSTO" TO MMF
+               WHEN 09
+                   MOVE "SEPTIEMBRE" TO MMF
+               WHEN 10
+                   MOVE "OCTUBRE" TO MMF
+               WHEN 11
+                   MOVE "NOVIEMBRE" TO MMF
+               WHEN 12
+                   MOVE "DICIEMBRE" TO MMF
+           END-EVALUATE.
+
+       02-LECTURA.
+           READ SALIDA
+               AT END
+                   MOVE 1 TO SW
+               NOT AT END
+                   ADD 1 TO REG-PROCESADOS
+           END-READ.
+
+       053-LECTURA-SALTO.
+           READ SALIDA AT END MOVE 1 TO SW.
+
+       03-PROCESO.
+           IF DEPTO-ANTERIOR NOT = SPACES
+                   AND DEPTO-S NOT = DEPTO-ANTERIOR
+               PERFORM 065-IMPRIME-SUBTOTAL
+               WRITE LINEA FROM ENCABEZADO2
+               WRITE LINEA FROM LINEA-R3
+           END-IF
+           PERFORM 060-BUSCA-DEPTO
+           IF IDX-ACTUAL > 0
+               ADD 1 TO REG-ESCRITOS
+               MOVE EMPLEADO-ID-S TO EMPLEADO-ID-R
+               MOVE NOMBRE-S TO NOMBRE-R
+               MOVE DEPTO-S TO DEPTO-R
+               MOVE SUELDO-S TO SUELDO-R
+               CALL "DEDUCCION" USING SUELDO-S W-IMPUESTO
+                   W-IMSS W-NETO
+               MOVE W-NETO TO NETO-R
+               WRITE LINEA FROM LINEA-R
+               PERFORM 095-ESCRIBE-CSV-DETALLE
+               PERFORM 097-ACTUALIZA-EMPMAST
+           ELSE
+               IF NUM-EXCEP < 50
+                   ADD 1 TO NUM-EXCEP
+                   MOVE EMPLEADO-ID-S TO TE-EMPLEADO-ID(NUM-EXCEP)
+                   MOVE NOMBRE-S TO TE-NOMBRE(NUM-EXCEP)
+                   MOVE DEPTO-S  TO TE-DEPTO(NUM-EXCEP)
+                   MOVE SUELDO-S TO TE-SUELDO(NUM-EXCEP)
+               END-IF
+           END-IF
+           MOVE DEPTO-S TO DEPTO-ANTERIOR
+	   PERFORM 02-LECTURA.
+
+       060-BUSCA-DEPTO.
+	   MOVE ZEROS TO IDX-ACTUAL
+	   PERFORM VARYING I-DEPTO FROM 1 BY 1
+		   UNTIL I-DEPTO > NUM-DEPTOS
+	       IF TD-DEPTO(I-DEPTO) = DEPTO-S
+		   MOVE I-DEPTO TO IDX-ACTUAL
+	       END-IF
+	   END-PERFORM.
+
+       065-IMPRIME-SUBTOTAL.
+	   PERFORM VARYING I-DEPTO FROM 1 BY 1
+		   UNTIL I-DEPTO > NUM-DEPTOS
+	       IF TD-DEPTO(I-DEPTO) = DEPTO-ANTERIOR
+		   MOVE DEPTO-ANTERIOR TO DEPTO-R1
+		   MOVE TD-TOTAL(I-DEPTO) TO SUELDO-R1
+		   IF TOTAL > 0
+		       COMPUTE PORCENTAJE-NUM ROUNDED =
+			   TD-TOTAL(I-DEPTO) * 100 / TOTAL
+		   ELSE
+		       MOVE ZEROS TO PORCENTAJE-NUM
+		   END-IF
+		   MOVE PORCENTAJE-NUM TO PORCENTAJE-R1
+		   WRITE LINEA FROM LINEA-R1
+		   WRITE LINEA FROM LINEA-R3
+		   PERFORM 052-GUARDA-CHECKPOINT
+		   MOVE TD-TOTAL(I-DEPTO) TO CSV-SUELDO-ED
+		   MOVE SPACES TO LINEA-CSV
+		   STRING "SUBTOTAL,," DELIMITED BY SIZE
+		       FUNCTION TRIM(DEPTO-ANTERIOR) DELIMITED BY SIZE
+		       "," DELIMITED BY SIZE
+		       FUNCTION TRIM(CSV-SUELDO-ED) DELIMITED BY SIZE
+		       INTO LINEA-CSV
+		   END-STRING
+		   WRITE LINEA-CSV
+	       END-IF
+	   END-PERFORM.
+
+       095-ESCRIBE-CSV-DETALLE.
+	   MOVE SUELDO-S TO CSV-SUELDO-ED
+	   MOVE SPACES TO LINEA-CSV
+	   STRING FUNCTION TRIM(EMPLEADO-ID-S) DELIMITED BY SIZE
+	       "," DELIMITED BY SIZE
+	       FUNCTION TRIM(NOMBRE-S) DELIMITED BY SIZE
+	       "," DELIMITED BY SIZE
+	       FUNCTION TRIM(DEPTO-S) DELIMITED BY SIZE
+	       "," DELIMITED BY SIZE
+	       FUNCTION TRIM(CSV-SUELDO-ED) DELIMITED BY SIZE
+	       INTO LINEA-CSV
+	   END-STRING
+	   WRITE LINEA-CSV.
+
+       097-ACTUALIZA-EMPMAST.
+	   MOVE EMPLEADO-ID-S TO EMP-REC-ID
+	   READ EMPMAST
+	       INVALID KEY
+		   MOVE NOMBRE-S TO EMP-REC-NOMBRE
+		   MOVE DEPTO-S TO EMP-REC-DEPTO
+		   MOVE FECHA TO EMP-REC-FECHA-ALTA
+		   MOVE SPACES TO EMP-REC-DIRECCION
+		   WRITE REG-EMPMAST
+	       NOT INVALID KEY
+		   MOVE NOMBRE-S TO EMP-REC-NOMBRE
+		   MOVE DEPTO-S TO EMP-REC-DEPTO
+		   REWRITE REG-EMPMAST
+	   END-READ.
+
+       098-ESCRIBE-RUNLOG.
+	   MOVE "BSORT3" TO RUNLOG-PROGRAMA
+	   ACCEPT RUNLOG-FECHA FROM DATE
+	   ACCEPT RUNLOG-HORA FROM TIME
+	   MOVE REG-ENTRADA-CNT TO RUNLOG-LEIDOS
+	   MOVE REG-ESCRITOS TO RUNLOG-ESCRITOS
+	   OPEN EXTEND RUNLOG
+	   IF RUNLOG-STATUS = "35"
+	       OPEN OUTPUT RUNLOG
+	   END-IF
+	   WRITE REG-RUNLOG
+	   CLOSE RUNLOG.
+
+       090-CONTROL-TOTALES.
+	   MOVE ZEROS TO RETURN-CODE
+	   MOVE REG-ENTRADA-CNT TO CTL-LEIDOS
+	   MOVE REG-PROCESADOS  TO CTL-PROCESADOS
+	   WRITE LINEA FROM LINEA-CONTROL AFTER ADVANCING 2 LINES
+	   IF REG-ENTRADA-CNT NOT = REG-PROCESADOS
+	       WRITE LINEA FROM LINEA-DISCREPANCIA
+	       MOVE 4 TO RETURN-CODE
+	   END-IF
+	   IF REG-PROCESADOS NOT = REG-ESCRITOS + NUM-EXCEP
+	       WRITE LINEA FROM LINEA-DISCREPANCIA
+	       MOVE 4 TO RETURN-CODE
+	   END-IF.
+
+       080-IMPRIME-EXCEPCIONES.
+	   WRITE LINEA FROM ENCABEZADO-EXC AFTER ADVANCING 2 LINES
+	   WRITE LINEA FROM LINEA-R3
+	   WRITE LINEA FROM ENCABEZADO2
+	   WRITE LINEA FROM LINEA-R3
+	   PERFORM VARYING I-DEPTO FROM 1 BY 1
+		   UNTIL I-DEPTO > NUM-EXCEP
+	       MOVE TE-EMPLEADO-ID(I-DEPTO) TO EMPLEADO-ID-EXC
+	       MOVE TE-NOMBRE(I-DEPTO) TO NOMBRE-EXC
+	       MOVE TE-DEPTO(I-DEPTO)  TO DEPTO-EXC
+	       MOVE TE-SUELDO(I-DEPTO) TO SUELDO-EXC
+	       WRITE LINEA FROM LINEA-EXC
+	   END-PERFORM
+	   WRITE LINEA FROM LINEA-R3.
